@@ -1,250 +1,1850 @@
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. ALGO4-TP-PARTE1.
-
-      
-        ENVIRONMENT DIVISION.
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-        SELECT CONS1      ASSING TO DISK
-                          FILE STATUS IS FS_CONS1.	 
-        SELECT CONS2      ASSING TO DISK
-                          FILE STATUS IS FS_CONS2.	 
-        SELECT CONS3      ASSING TO DISK
-                          FILE STATUS IS FS_CONS3.	 
-
-        SELECT CUENTAS    ASSING TO DISK
-                          FILE STATUS IS FS_CTAS.	 
-
-        SELECT ESTADOS    ASSING TO DISK
-                          FILE STATUS IS FS_EST.
-
-        SELECT MAESTRO    ASSING TO DISK
-                          FILE STATUS IS FS_MAE.
-
-      * SELECT LISTADO    ASSING TO DISK
-      *                   FILE STATUS IS FS_LIST.
-      
-	DATA DIVISION.
-	FILE SECTION.
-        FD CONS1 LABEL RECORD IS STANDARD
-                 VALUE OF FILE-ID IS "cons1.dat".
-
-        01 CONS1.	
-           03 CONS1-CUIT-CONS          PIC 9(15).
-           03 CONS1-FECHA-ALTA         PIC X(10).
-           03 CONS1-FECHA-BAJA         PIC X(10).
-           03 CONS1-ESTADO             PIC 9(02).
-           03 CONS1-NOMBRE-CONSORCIO   PIC X(30).
-           03 CONS1-TEL                PIC X(15).
-           03 CONS1-DIR                PIC X(30).
-      
-        FD CONS2 LABEL RECORD IS STANDARD
-                 VALUE OF FILE-ID IS "cons2.dat".
-      
-        01 CONS2.	
-           03 CONS2-CUIT-CONS          PIC 9(15).
-           03 CONS2-FECHA-ALTA         PIC X(10).
-           03 CONS2-FECHA-BAJA         PIC X(10).
-           03 CONS2-ESTADO             PIC 9(02).
-           03 CONS2-NOMBRE-CONSORCIO   PIC X(30).
-           03 CONS2-TEL                PIC X(15).
-           03 CONS2-DIR                PIC X(30).
-      
-        FD CONS3 LABEL RECORD IS STANDARD
-                 VALUE OF FILE-ID IS "cons3.dat".
-	
-        01 CONS3.
-           03 CONS3-CUIT-CONS          PIC 9(15).
-           03 CONS3-FECHA-ALTA         PIC X(10).
-           03 CONS3-FECHA-BAJA         PIC X(10).
-           03 CONS3-ESTADO             PIC 9(02).
-           03 CONS3-NOMBRE-CONSORCIO   PIC X(30).
-           03 CONS3-TEL                PIC X(15).
-           03 CONS3-DIR                PIC X(30).
-            
-        FD CUENTAS LABEL RECORD IS STANDARD
-                   VALUE OF FILE-ID IS "cuentas.dat".
-
-        01 CTA. 
-           03 CTA-CUIT-CONS           PIC 9(15).
-           03 CTA-NRO-CTA             PIC 9(08).
-           03 CTA-FECHA-ALTA          PIC X(10).
-           03 CTA-ENTIDAD             PIC 9(03).
-           03 CTA-SUCURSAL            PIC 9(03).
-      
-         FD ESTADOS LABEL RECORD IS STANDARD
-                    VALUE OF FILE-ID IS "estados.dat".   
-
-         01 EST.
-            03 EST-ESTADO              PIC 9(02).
-            03 EST-DESCRIP             PIC X(15).
-
-         FD MAESTRO LABEL RECORD IS STANDARD
-                    VALUE OF FILE-ID IS "maestro.dat".
-
-         01 MAE.
-            03 MAE-CUIT-CONS           PIC 9(15).
-            03 MAE-FECHA-ALTA          PIC X(10).
-            03 MAE-DESCRIP-ESTADO      PIC X(15).
-            03 MAE-NOMBRE-CONSORCIO    PIC X(30).
-            03 MAE-TEL                 PIC X(15).
-            03 MAE-DIR                 PIC X(30).
-            03 MAE-NRO-CTA             PIC 9(08).
-      
-         FD LISTADO_BAJAS LABEL RECORD OMITTED
-      
-         01 LINEA                      PIC x(80).
-      
-	WORKING-STORAGE SECTION.
-	77 VARI PICTURE 99.
-        77 FS_CONS1       PIC 99. 
-        77 FS_CONS2       PIC 99.  
-        77 FS_CONS3       PIC 99. 
-        77 FS_CTAS        PIC 99. 
-        77 FS_EST         PIC 99.      
-        77 FS_MAE         PIC 99. 
-        77 WS_CANT_CONSORCIOS PIC 9(10).
-        77 WS_CANT_BAJAS      PIC 9(10).
-        77 WS_CANT_LINEAS     PIC 99.
-        77 WS_NRO_HOJA        PIC 99.
-        77 WS_CONT_ANIO       PIC 9(10).
-        01 WS_CONS_MENOR 
-           03 WS_CONS_MENOR-CUIT-CONS          PIC 9(15).
-           03 WS_CONS_MENOR-FECHA-ALTA         PIC X(10).
-           03 WS_CONS_MENOR-FECHA-BAJA         PIC X(10).
-           03 WS_CONS_MENOR-ESTADO             PIC 9(02).
-           03 WS_CONS_MENOR-NOMBRE-CONSORCIO   PIC X(30).
-           03 WS_CONS_MENOR-TEL                PIC X(15).
-           03 WS_CONS_MENOR-DIR                PIC X(30).
-      
-      
-	PROCEDURE DIVISION.
-		perform INICIALIZAR.
-		perform ABRIR-ARCHIVOS.
-		perform GEN-TABLA-ESTADOS.
-		perform LEO-CONSORCIO-1.
-                perform LEO-CONSORCIO-2.
-                perform LEO-CONSORCIO-3.
-		perform LEO-CUENTAS.
-		perform IMPRIMO-ENCABEZADO.
-		perform CICLO-CONSORCIO.
-		perform IMPRIMO-BAJAS.
-		perform MOSTRAR-ESTADISTICAS.
-		perform CERRAR-ARCHIVOS.
-	STOP RUN.
-
-	INICIALIZAR.
-		DISPLAY "INICIALIZAR INICIA".
-                MOVE 0 TO WS_CANT_CONSORCIOS.
-                MOVE 0 TO WS_CANT_BAJAS.
-                MOVE 1 TO WS_NRO_HOJA.
-                MOVE 0 TO WS_CONT_ANIO.
-                DISPLAY "INICIALIZAR FIN".
-      
-	ABRIR-ARCHIVOS.
-		DISPLAY "ABRIR-ARCHIVOS INICIA".
-                OPEN INPUT CONS1.
-                IF FS_CONS1 NOT = ZERO
-                   DISPLAY "Error al abrir Archivo de Consorcios 1: " FS_CONS1
-                   STOP RUN.
-                OPEN INPUT CONS2.
-                IF FS_CONS2 NOT = ZERO
-                   DISPLAY "Error al abrir Archivo de Consorcios 2: " FS_CONS2
-                   STOP RUN.
-                OPEN INPUT CONS3.
-                IF FS_CONS3 NOT = ZERO
-                   DISPLAY "Error al abrir Archivo de Consorcios 3: " FS_CONS3
-                   STOP RUN.
-      
-                OPEN INPUT CUENTAS.
-                IF FS_CTA NOT = ZERO
-                   DISPLAY "Error al abrir Archivo de Cuentas: " FS_CTA
-                   STOP RUN.
-      
-                OPEN INPUT ESTADOS.
-                IF FS_EST NOT = ZERO
-                   DISPLAY "Error al abrir Archivo de Estados: " FS_EST
-                   STOP RUN.
-      
-                OPEN OUTPUT MESTRO.
-                OPEN OUTPUT LISTADO_BAJAS.
-                DISPLAY "ABRIR-ARCHIVOS FIN".
-      
-	GEN-TABLA-ESTADOS.
-		DISPLAY "GEN-TABLA-ESTADOS".
-	
-        LEO-CONSORCIO-1.
-		DISPLAY "LEO-CONSORCIOS INICIA".
-                READ CONS1.
-                IF FS_CONS1 NOT = ZERO
-                  DISPLAY "Error al leer Archivo de Consorcios 1: " FS_CONS1
-                  STOP RUN.
-        LEO-CONSORCIO-2.
-                READ CONS2.
-                IF FS_CONS2 NOT = ZERO
-                  DISPLAY "Error al leer Archivo de Consorcios 1: " FS_CONS2
-                  STOP RUN.
-        LEO-CONSORCIO-3.
-                READ CONS3.
-                IF FS_CONS3 NOT = ZERO
-                  DISPLAY "Error al leer Archivo de Consorcios 1: " FS_CONS3
-                  STOP RUN.
-              	
-      
-        LEO-CUENTAS.
-		DISPLAY "LEO-CUENTAS".
-                READ CUENTAS.
-                IF FS_CTA NOT = ZERO
-                  DISPLAY "Error al leer Archivo de Consorcios 1: " FS_CTA
-                  STOP RUN.
-      
-	IMPRIMO-ENCABEZADO.
-		DISPLAY "IMPRIMO-ENCABEZADO".
-      
-      
-	IMPRIMO-BAJAS.
-		DISPLAY "IMPRIMO-BAJAS".
-	
-        CICLO-CONSORCIO.
-		DISPLAY "CICLO-CONSORCIO".
-                PERFORM DET-MENOR.
-                PERFORM POS-CUENTAS UNTIL FS_CTA = '23' 
-                                          OR CTA-CUIT-CONS >= WS_CONS_MENOR-CUIT-CONS. 
-                PERFORM POS-CONSORN1 UNTIL FS_CONS1 = '23' 
-                                          OR CONS1-CUIT-CONS <> WS_CONS_MENOR-CUIT-CONS. 
-                PERFORM POS-CONSORN2 UNTIL FS_CONS2 = '23' 
-                                          OR CONS2-CUIT-CONS <> WS_CONS_MENOR-CUIT-CONS. 
-                PERFORM POS-CONSORN3 UNTIL FS_CONS3 = '23' 
-                                          OR CONS3-CUIT-CONS <> WS_CONS_MENOR-CUIT-CONS. 
-                PERFORM OBTENER-ESTADO.
-                IF WS_CONS_MENOR-ESTADO = '02'
-                   PERFORM LISTAR-BAJA.
-                ELSE
-                   PERFORM ALTA-MAESTRO.
-        
-      
-        DET-MENOR.
-                DISPLAY "DET.MENOR".
-      
-        POS-CUENTAS.
-                DISPLAY "POS-CUENTAS".
-      
-        POS-CONSORN1.
-                DISPLAY "POS-CONSORN1".
-        POS-CONSORN2.
-                DISPLAY "POS-CONSORN2".
-        POS-CONSORN3.
-                DISPLAY "POS-CONSORN3".
-        OBTENER-ESTADO.
-                DISPLAY "OBTENER ESTADO".
-        LISTAR-BAJA.
-                DISPLAY "LISTAR BAJA".
-        ALTA-MAESTRO
-                DISPLAY "ALTA MAESTRO".
-	MOSTRAR-ESTADISTICAS.
-		DISPLAY "MOSTRAR-ESTADISTICAS".
-	CERRAR-ARCHIVOS.
-		DISPLAY "CERRAR-ARCHIVOS".
-
-
-----------------------------------------
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ALGO4-TP-PARTE1.
+000030 AUTHOR. SISTEMAS CONSORCIOS.
+000040 INSTALLATION. CONSORCIOS SA - CENTRO DE COMPUTOS.
+000050 DATE-WRITTEN. 2024-03-11.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* HISTORIAL DE MODIFICACIONES
+000090*----------------------------------------------------------------
+000100* 2024-03-11  JPM  VERSION INICIAL - ALTA DE MAESTRO DE CONSORCIOS
+000110*                  A PARTIR DEL MERGE DE CONS1/CONS2/CONS3 Y CTAS.
+000120* 2026-08-09  DLV  CORREGIDOS LOS SELECT (ASSING -> ASSIGN), EL
+000130*                  SELECT FALTANTE DE LISTADO_BAJAS Y LOS STATUS
+000140*                  FS_CTA/FS_CTAS. SE IMPLEMENTA EL MERGE REAL
+000150*                  POR CUIT-CONS Y EL LISTADO DE BAJAS PAGINADO
+000160*                  (ENCABEZADO CON FECHA/NRO DE HOJA Y CORTE DE
+000170*                  PAGINA CADA WS_MAX_LINEAS RENGLONES).
+000180* 2026-08-09  DLV  SE VALIDA CTA-ENTIDAD/CTA-SUCURSAL CONTRA EL
+000190*                  CATALOGO DE BANCOS.DAT ANTES DE ALTA-MAESTRO;
+000200*                  LAS CUENTAS NO HABILITADAS SE GRABAN EN
+000210*                  EXC_BANCOS.DAT Y NO SE USAN PARA EL ALTA.
+000220* 2026-08-09  DLV  GEN-TABLA-ESTADOS PASA A CARGAR UNA TABLA REAL
+000230*                  EN MEMORIA DESDE ESTADOS.DAT (COPY ESTTAB) Y
+000240*                  OBTENER-ESTADO HACE UNA BUSQUEDA REAL CONTRA
+000250*                  ELLA. SE EXTRAE EL LAYOUT DE MAESTRO A COPY
+000260*                  MAEREC PARA COMPARTIRLO CON EL NUEVO PROGRAMA
+000270*                  DE MANTENIMIENTO DE ESTADOS (ESTMANT).
+000280* 2026-08-09  DLV  EL MERGE DE CONSORCIOS DEJA DE ESTAR ATADO A
+000290*                  TRES ARCHIVOS FIJOS (CONS1/CONS2/CONS3). LOS
+000300*                  NOMBRES DE LAS FUENTES SE LEEN DE CTL_FUENTES
+000310*                  (CONSORC.CTL) AL INICIO DE LA CORRIDA, HASTA
+000320*                  UN MAXIMO DE WS_MAX_FUENTES SLOTS (CONSF01 A
+000330*                  CONSF06), Y DET-MENOR/CICLO-CONSORCIO PASAN A
+000340*                  TRABAJAR SOBRE LA TABLA WS_FUENTES EN LUGAR DE
+000350*                  REFERENCIAR CADA ARCHIVO POR SU NOMBRE.
+000360* 2026-08-09  DLV  MAESTRO.DAT PASA A SER INDEXADO POR MAE-CUIT-
+000370*                  CONS (ANTES ERA SECUENCIAL). SE ABRE EN I-O Y
+000380*                  ALTA-MAESTRO HACE WRITE Y, SI LA CLAVE YA
+000390*                  EXISTIA, REWRITE, PARA SOPORTAR RECORRIDAS
+000400*                  DEL MISMO DIA Y UNA FUTURA CONSULTA PUNTUAL
+000410*                  POR CUIT-CONS.
+000420* 2026-08-09  DLV  CHECKPOINT/REINICIO: CADA WS_CKPT-INTERVALO
+000430*                  CONSORCIOS SE GRABA EL ULTIMO CUIT-CONS
+000440*                  PROCESADO EN CHECKPOINT.DAT. SI UNA CORRIDA
+000450*                  SE REINICIA Y LO ENCUENTRA, REPOSICIONA LAS
+000460*                  FUENTES Y CUENTAS HASTA ESE PUNTO ANTES DE
+000470*                  SEGUIR EL MERGE, EN LUGAR DE REPROCESAR TODO
+000480*                  DESDE CERO. AL TERMINAR BIEN LA CORRIDA EL
+000490*                  CHECKPOINT SE DEJA VACIO.
+000500* 2026-08-09  DLV  MOSTRAR-ESTADISTICAS DESGLOSA LOS CONSORCIOS
+000510*                  PROCESADOS POR CODIGO DE ESTADO Y COMPARA LOS
+000520*                  TOTALES DE LA CORRIDA CONTRA LOS DE LA CORRIDA
+000530*                  ANTERIOR, LEIDOS Y VUELTOS A GRABAR EN UN
+000540*                  NUEVO ARCHIVO DE HISTORIA (HISTORIA.DAT).
+000550* 2026-08-09  DLV  CUENTAS.DAT PUEDE TRAER MAS DE UNA FILA POR
+000560*                  CUIT-CONS. SE LAS ACUMULA EN WS_CUENTAS_CONS
+000570*                  (ARMAR-CUENTAS-CONSORCIO) Y SE VALIDA CADA UNA
+000580*                  CONTRA BANCOS. MAESTRO SIGUE GUARDANDO SOLO LA
+000590*                  CUENTA PRINCIPAL EN MAE-NRO-CTA; EL RESTO SE
+000600*                  VUELCA A UN NUEVO ARCHIVO COMPLEMENTARIO,
+000610*                  CUENTAS-MAESTRO.DAT (GRABAR-CUENTAS-MAESTRO).
+000620* 2026-08-09  DLV  NUEVO PASO VALIDAR-FECHAS EN EL MERGE: CHEQUEA
+000630*                  FORMATO (AAAAMMDD, MES/DIA VALIDOS) Y ORDEN
+000640*                  (FECHA-BAJA NO ANTERIOR A FECHA-ALTA,
+000650*                  FECHA-ALTA NO POSTERIOR A HOY) ANTES DE
+000660*                  LISTAR-BAJA/ALTA-MAESTRO. LOS CONSORCIOS CON
+000670*                  FECHAS INVALIDAS SE GRABAN EN UN NUEVO LISTADO
+000680*                  DE EXCEPCIONES (EXC_FECHAS/EXCFECHAS.DAT) CON
+000690*                  EL MOTIVO DEL RECHAZO.
+000700* 2026-08-09  DLV  EL LAYOUT DE CUENTAS-MAESTRO.DAT SE EXTRAE AL
+000710*                  COPY CTASMREC PARA COMPARTIRLO CON EL NUEVO
+000720*                  PROGRAMA DE EXTRACCION PARA FACTURACION
+000730*                  (ALGO4EXP), QUE LEE MAESTRO Y CUENTAS-MAESTRO
+000740*                  DESPUES DE ESTA CORRIDA Y GENERA EL ARCHIVO
+000750*                  DELIMITADO QUE CONSUME ESE SISTEMA.
+000760* 2026-08-09  DLV  REVISION: OBTENER-ESTADO USABA LA VARIABLE DE
+000770*                  CONTROL DEL PERFORM...VARYING (WS_IDX_EST)
+000780*                  PARA INCREMENTAR WS_CONT_ESTADO, QUEDANDO UN
+000790*                  INDICE DE MAS CUANDO HABIA MATCH (Y FUERA DE
+000800*                  RANGO SI EL MATCH ERA EL ULTIMO ESTADO
+000810*                  CARGADO). AHORA BUSCAR-ESTADO GUARDA EL
+000820*                  INDICE ENCONTRADO EN WS_IDX_EST_ENC, IGUAL QUE
+000830*                  YA HACIAN DET-MENOR (WS_IDX_MENOR) Y BUSCAR-
+000840*                  CODIGO DE ESTMANT (WS_IDX_ENCONTRADO). TAMBIEN
+000850*                  SE LE PONE TOPE A GEN-TABLA-ESTADOS Y
+000860*                  GEN-TABLA-BANCOS (WS_MAX_ESTADOS/WS_MAX_BANCOS)
+000870*                  PARA QUE UN ESTADOS.DAT O BANCOS.DAT MAS
+000880*                  GRANDE QUE LA TABLA NO SIGA INDEXANDO MAS
+000890*                  ALLA DEL OCCURS, Y SE RESTAURAN LOS
+000900*                  CONTADORES DE LA CORRIDA (WS_CANT_PROCESADOS
+000910*                  Y LOS DE ALTAS/BAJAS/EXCEPCIONES) DESDE
+000920*                  CHECKPOINT.DAT EN LEO-CHECKPOINT, QUE ANTES
+000930*                  SOLO REPOSICIONABA LAS FUENTES PERO VOLVIA A
+000940*                  CONTAR DESDE CERO.
+000950* 2026-08-09  DLV  REVISION: LOS ARCHIVOS DE SALIDA DEL MERGE
+000960*                  (LISTADO_BAJAS/EXC_BANCOS/CTAS_MAESTRO/
+000970*                  EXC_FECHAS) SE ABRIAN SIEMPRE COMO OUTPUT, AUN
+000980*                  EN MODO-REINICIO, BORRANDO LO GRABADO POR LA
+000990*                  CORRIDA INTERRUMPIDA (QUE REPOSICIONAR-FUENTES
+001000*                  NO VUELVE A GENERAR). AHORA SE ABREN DESDE LA
+001010*                  NUEVA ABRIR-ARCHIVOS-SALIDA, QUE CORRE DESPUES
+001020*                  DE LEO-CHECKPOINT Y LOS ABRE EN EXTEND CUANDO
+001030*                  HAY REINICIO. SE AGREGA MAE-ESTADO A MAEREC
+001040*                  (LO GRABA ALTA-MAESTRO) PARA QUE LA
+001050*                  VERIFICACION DE ESTADO EN USO DE ESTMANT
+001060*                  COMPARE POR CODIGO Y NO POR EL TEXTO DE LA
+001070*                  DESCRIPCION, QUE PUEDE CAMBIAR. LEO-CONTROL-
+001080*                  FUENTES Y ARMAR-CUENTAS-CONSORCIO AVISAN POR
+001090*                  ADVERTENCIA AL LLEGAR A SU TOPE, IGUAL QUE YA
+001100*                  HACEN GEN-TABLA-ESTADOS/GEN-TABLA-BANCOS.
+001110*                  HISTORIA.DAT Y LA COMPARACION DE MOSTRAR-
+001120*                  ESTADISTICAS INCORPORAN LAS FECHAS RECHAZADAS.
+001130*                  GRABAR-CHECKPOINT Y LIMPIAR-CHECKPOINT AHORA
+001140*                  CHEQUEAN FS_CKPT Y ABORTAN CON STOP RUN SI LA
+001150*                  APERTURA O LA GRABACION FALLAN, IGUAL QUE EL
+001160*                  RESTO DE LOS ARCHIVOS DEL PROGRAMA.
+001170* 2026-08-09  DLV  REVISION: LA BAJA DE UN CONSORCIO SOLO GRABABA
+001180*                  EL LISTADO DE BAJAS, SIN TOCAR EL REGISTRO DE
+001190*                  MAESTRO (QUE AL SER INDEXADO Y PERSISTENTE
+001200*                  DESDE EL ALTA, QUEDABA CON EL ESTADO VIEJO
+001210*                  PARA SIEMPRE). AHORA CICLO-CONSORCIO TAMBIEN
+001220*                  HACE ACTUALIZAR-MAESTRO-BAJA, QUE REWRITEA (O
+001230*                  DA DE ALTA, SI NO EXISTIA) EL REGISTRO CON EL
+001240*                  ESTADO/DESCRIPCION VIGENTE. SE AGREGA
+001250*                  VALIDAR-FECHA-CUENTA A VALIDAR-FECHAS PARA QUE
+001260*                  LA FECHA-ALTA DE CADA CUENTA (NO SOLO LA DEL
+001270*                  CONSORCIO) PASE POR EL MISMO CONTROL DE
+001280*                  FORMATO/NO-POSTERIORIDAD ANTES DE LLEGAR A
+001290*                  CUENTAS-MAESTRO.DAT. CHECKPOINT.DAT AHORA
+001300*                  TAMBIEN GUARDA EL DESGLOSE POR ESTADO
+001310*                  (CKPT-CONT-ESTADO) PARA QUE UN REINICIO NO
+001320*                  SUBCUENTE ESE DESGLOSE EN MOSTRAR-ESTADISTICAS.
+001330*================================================================
+
+001340 ENVIRONMENT DIVISION.
+001350 INPUT-OUTPUT SECTION.
+001360 FILE-CONTROL.
+001370     SELECT CTL_FUENTES  ASSIGN TO DISK
+001380                          FILE STATUS IS FS_CTL.
+
+001390     SELECT CONSF01      ASSIGN TO DYNAMIC WS_NOM_FUENTE_01
+001400                          FILE STATUS IS FS_FTE_01.
+001410     SELECT CONSF02      ASSIGN TO DYNAMIC WS_NOM_FUENTE_02
+001420                          FILE STATUS IS FS_FTE_02.
+001430     SELECT CONSF03      ASSIGN TO DYNAMIC WS_NOM_FUENTE_03
+001440                          FILE STATUS IS FS_FTE_03.
+001450     SELECT CONSF04      ASSIGN TO DYNAMIC WS_NOM_FUENTE_04
+001460                          FILE STATUS IS FS_FTE_04.
+001470     SELECT CONSF05      ASSIGN TO DYNAMIC WS_NOM_FUENTE_05
+001480                          FILE STATUS IS FS_FTE_05.
+001490     SELECT CONSF06      ASSIGN TO DYNAMIC WS_NOM_FUENTE_06
+001500                          FILE STATUS IS FS_FTE_06.
+
+001510     SELECT CUENTAS      ASSIGN TO DISK
+001520                          FILE STATUS IS FS_CTAS.
+
+001530     SELECT ESTADOS      ASSIGN TO DISK
+001540                          FILE STATUS IS FS_EST.
+
+001550     SELECT BANCOS       ASSIGN TO DISK
+001560                          FILE STATUS IS FS_BAN.
+
+001570     SELECT MAESTRO      ASSIGN TO DISK
+001580                          ORGANIZATION IS INDEXED
+001590                          ACCESS MODE IS DYNAMIC
+001600                          RECORD KEY IS MAE-CUIT-CONS
+001610                          FILE STATUS IS FS_MAE.
+
+001620     SELECT LISTADO_BAJAS ASSIGN TO DISK
+001630                          FILE STATUS IS FS_LIST.
+
+001640     SELECT EXC_BANCOS   ASSIGN TO DISK
+001650                          FILE STATUS IS FS_EXCB.
+
+001660     SELECT CTAS_MAESTRO ASSIGN TO DISK
+001670                          FILE STATUS IS FS_CTAM.
+
+001680     SELECT EXC_FECHAS   ASSIGN TO DISK
+001690                          FILE STATUS IS FS_EXCF.
+
+001700     SELECT CHECKPOINT   ASSIGN TO DISK
+001710                          FILE STATUS IS FS_CKPT.
+
+001720     SELECT HISTORIA     ASSIGN TO DISK
+001730                          FILE STATUS IS FS_HIST.
+
+001740 DATA DIVISION.
+001750 FILE SECTION.
+001760*----------------------------------------------------------------
+001770* CTL_FUENTES - ARCHIVO DE CONTROL CON LOS NOMBRES DE LOS
+001780* ARCHIVOS DE CONSORCIOS A FUSIONAR EN LA CORRIDA (UNO POR
+001790* RENGLON). PERMITE AGREGAR O QUITAR ZONAS SIN RECOMPILAR,
+001800* HASTA EL MAXIMO DE SLOTS DECLARADOS (WS_MAX_FUENTES).
+001810*----------------------------------------------------------------
+001820 FD  CTL_FUENTES LABEL RECORD IS STANDARD
+001830            VALUE OF FILE-ID IS "consorc.ctl".
+
+001840 01  REG-CTL-FUENTES.
+001850     03 CTL-NOMBRE               PIC X(20).
+
+001860*----------------------------------------------------------------
+001870* CONSF01 - SLOT 1 DE ARCHIVO DE CONSORCIOS. EL NOMBRE FISICO SE
+001880* TOMA EN TIEMPO DE EJECUCION DE WS_NOM_FUENTE_01, LEIDO DE
+001890* CTL_FUENTES, POR ESO EL SELECT USA ASSIGN TO DYNAMIC CONTRA UN
+001900* DATO Y NO UN LITERAL FIJO.
+001910*----------------------------------------------------------------
+001920 FD  CONSF01 LABEL RECORD IS STANDARD.
+
+001930 01  CONSF01-REG.
+001940     03 CONSF01-CUIT-CONS        PIC 9(15).
+001950     03 CONSF01-FECHA-ALTA       PIC X(10).
+001960     03 CONSF01-FECHA-BAJA       PIC X(10).
+001970     03 CONSF01-ESTADO           PIC 9(02).
+001980     03 CONSF01-NOMBRE-CONSORCIO PIC X(30).
+001990     03 CONSF01-TEL              PIC X(15).
+002000     03 CONSF01-DIR              PIC X(30).
+
+002010*----------------------------------------------------------------
+002020* CONSF02 - SLOT 2 DE ARCHIVO DE CONSORCIOS. EL NOMBRE FISICO SE
+002030* TOMA EN TIEMPO DE EJECUCION DE WS_NOM_FUENTE_02, LEIDO DE
+002040* CTL_FUENTES, POR ESO EL SELECT USA ASSIGN TO DYNAMIC CONTRA UN
+002050* DATO Y NO UN LITERAL FIJO.
+002060*----------------------------------------------------------------
+002070 FD  CONSF02 LABEL RECORD IS STANDARD.
+
+002080 01  CONSF02-REG.
+002090     03 CONSF02-CUIT-CONS        PIC 9(15).
+002100     03 CONSF02-FECHA-ALTA       PIC X(10).
+002110     03 CONSF02-FECHA-BAJA       PIC X(10).
+002120     03 CONSF02-ESTADO           PIC 9(02).
+002130     03 CONSF02-NOMBRE-CONSORCIO PIC X(30).
+002140     03 CONSF02-TEL              PIC X(15).
+002150     03 CONSF02-DIR              PIC X(30).
+
+002160*----------------------------------------------------------------
+002170* CONSF03 - SLOT 3 DE ARCHIVO DE CONSORCIOS. EL NOMBRE FISICO SE
+002180* TOMA EN TIEMPO DE EJECUCION DE WS_NOM_FUENTE_03, LEIDO DE
+002190* CTL_FUENTES, POR ESO EL SELECT USA ASSIGN TO DYNAMIC CONTRA UN
+002200* DATO Y NO UN LITERAL FIJO.
+002210*----------------------------------------------------------------
+002220 FD  CONSF03 LABEL RECORD IS STANDARD.
+
+002230 01  CONSF03-REG.
+002240     03 CONSF03-CUIT-CONS        PIC 9(15).
+002250     03 CONSF03-FECHA-ALTA       PIC X(10).
+002260     03 CONSF03-FECHA-BAJA       PIC X(10).
+002270     03 CONSF03-ESTADO           PIC 9(02).
+002280     03 CONSF03-NOMBRE-CONSORCIO PIC X(30).
+002290     03 CONSF03-TEL              PIC X(15).
+002300     03 CONSF03-DIR              PIC X(30).
+
+002310*----------------------------------------------------------------
+002320* CONSF04 - SLOT 4 DE ARCHIVO DE CONSORCIOS. EL NOMBRE FISICO SE
+002330* TOMA EN TIEMPO DE EJECUCION DE WS_NOM_FUENTE_04, LEIDO DE
+002340* CTL_FUENTES, POR ESO EL SELECT USA ASSIGN TO DYNAMIC CONTRA UN
+002350* DATO Y NO UN LITERAL FIJO.
+002360*----------------------------------------------------------------
+002370 FD  CONSF04 LABEL RECORD IS STANDARD.
+
+002380 01  CONSF04-REG.
+002390     03 CONSF04-CUIT-CONS        PIC 9(15).
+002400     03 CONSF04-FECHA-ALTA       PIC X(10).
+002410     03 CONSF04-FECHA-BAJA       PIC X(10).
+002420     03 CONSF04-ESTADO           PIC 9(02).
+002430     03 CONSF04-NOMBRE-CONSORCIO PIC X(30).
+002440     03 CONSF04-TEL              PIC X(15).
+002450     03 CONSF04-DIR              PIC X(30).
+
+002460*----------------------------------------------------------------
+002470* CONSF05 - SLOT 5 DE ARCHIVO DE CONSORCIOS. EL NOMBRE FISICO SE
+002480* TOMA EN TIEMPO DE EJECUCION DE WS_NOM_FUENTE_05, LEIDO DE
+002490* CTL_FUENTES, POR ESO EL SELECT USA ASSIGN TO DYNAMIC CONTRA UN
+002500* DATO Y NO UN LITERAL FIJO.
+002510*----------------------------------------------------------------
+002520 FD  CONSF05 LABEL RECORD IS STANDARD.
+
+002530 01  CONSF05-REG.
+002540     03 CONSF05-CUIT-CONS        PIC 9(15).
+002550     03 CONSF05-FECHA-ALTA       PIC X(10).
+002560     03 CONSF05-FECHA-BAJA       PIC X(10).
+002570     03 CONSF05-ESTADO           PIC 9(02).
+002580     03 CONSF05-NOMBRE-CONSORCIO PIC X(30).
+002590     03 CONSF05-TEL              PIC X(15).
+002600     03 CONSF05-DIR              PIC X(30).
+
+002610*----------------------------------------------------------------
+002620* CONSF06 - SLOT 6 DE ARCHIVO DE CONSORCIOS. EL NOMBRE FISICO SE
+002630* TOMA EN TIEMPO DE EJECUCION DE WS_NOM_FUENTE_06, LEIDO DE
+002640* CTL_FUENTES, POR ESO EL SELECT USA ASSIGN TO DYNAMIC CONTRA UN
+002650* DATO Y NO UN LITERAL FIJO.
+002660*----------------------------------------------------------------
+002670 FD  CONSF06 LABEL RECORD IS STANDARD.
+
+002680 01  CONSF06-REG.
+002690     03 CONSF06-CUIT-CONS        PIC 9(15).
+002700     03 CONSF06-FECHA-ALTA       PIC X(10).
+002710     03 CONSF06-FECHA-BAJA       PIC X(10).
+002720     03 CONSF06-ESTADO           PIC 9(02).
+002730     03 CONSF06-NOMBRE-CONSORCIO PIC X(30).
+002740     03 CONSF06-TEL              PIC X(15).
+002750     03 CONSF06-DIR              PIC X(30).
+
+002760 FD  CUENTAS LABEL RECORD IS STANDARD
+002770             VALUE OF FILE-ID IS "cuentas.dat".
+
+002780 01  CTA.
+002790     03 CTA-CUIT-CONS           PIC 9(15).
+002800     03 CTA-NRO-CTA             PIC 9(08).
+002810     03 CTA-FECHA-ALTA          PIC X(10).
+002820     03 CTA-ENTIDAD             PIC 9(03).
+002830     03 CTA-SUCURSAL            PIC 9(03).
+
+002840 FD  ESTADOS LABEL RECORD IS STANDARD
+002850             VALUE OF FILE-ID IS "estados.dat".
+
+002860 01  EST.
+002870     03 EST-ESTADO              PIC 9(02).
+002880     03 EST-DESCRIP             PIC X(15).
+
+002890 FD  BANCOS LABEL RECORD IS STANDARD
+002900            VALUE OF FILE-ID IS "bancos.dat".
+
+002910 01  BAN.
+002920     03 BAN-ENTIDAD             PIC 9(03).
+002930     03 BAN-SUCURSAL            PIC 9(03).
+002940     03 BAN-NOMBRE              PIC X(25).
+
+002950 FD  MAESTRO LABEL RECORD IS STANDARD
+002960             VALUE OF FILE-ID IS "maestro.dat".
+
+002970     COPY MAEREC.
+
+002980 FD  LISTADO_BAJAS LABEL RECORD OMITTED
+002990             VALUE OF FILE-ID IS "listado_bajas.dat".
+
+003000 01  LINEA                      PIC X(80).
+
+003010 FD  EXC_BANCOS LABEL RECORD OMITTED
+003020             VALUE OF FILE-ID IS "excbancos.dat".
+
+003030 01  LINEA-EXCB                 PIC X(80).
+
+003040 FD  EXC_FECHAS LABEL RECORD OMITTED
+003050             VALUE OF FILE-ID IS "excfechas.dat".
+
+003060 01  LINEA-EXCF                 PIC X(80).
+
+003070*----------------------------------------------------------------
+003080* CTAS_MAESTRO - UNA FILA POR CADA CUENTA BANCARIA VALIDA DE CADA
+003090* CONSORCIO DADO DE ALTA (CUENTAS-MAESTRO.DAT). COMPLEMENTA A
+003100* MAESTRO, QUE SOLO GUARDA LA CUENTA PRINCIPAL (MAE-NRO-CTA), YA
+003110* QUE UN CONSORCIO PUEDE TENER MAS DE UNA CUENTA EN CUENTAS.DAT.
+003120*----------------------------------------------------------------
+003130 FD  CTAS_MAESTRO LABEL RECORD IS STANDARD
+003140             VALUE OF FILE-ID IS "cuentas-maestro.dat".
+
+003150     COPY CTASMREC.
+
+003160*----------------------------------------------------------------
+003170* CHECKPOINT - UN UNICO REGISTRO CON EL ULTIMO CUIT-CONS
+003180* PROCESADO CON EXITO POR CICLO-CONSORCIO Y LOS CONTADORES DE LA
+003190* CORRIDA HASTA ESE PUNTO. SE GRABA CADA WS_CKPT-INTERVALO
+003200* CONSORCIOS Y SE VACIA AL TERMINAR LA CORRIDA COMPLETA, PARA
+003210* QUE UNA CORRIDA INTERRUMPIDA PUEDA REANUDAR DESDE ESE PUNTO
+003220* (CUIT Y CONTADORES) EN LUGAR DE DESDE CERO. CKPT-CONT-ESTADO
+003230* ACOMPAÑA EL MISMO DESGLOSE POR ESTADO QUE WS_CONT_ESTADO, PARA
+003240* QUE MOSTRAR-ESTADISTICAS NO SUBCUENTE LOS CONSORCIOS YA
+003250* PROCESADOS ANTES DE UN REINICIO.
+003260*----------------------------------------------------------------
+003270 FD  CHECKPOINT LABEL RECORD IS STANDARD
+003280            VALUE OF FILE-ID IS "checkpoint.dat".
+
+003290 01  REG-CHECKPOINT.
+003300     03 CKPT-CUIT-CONS          PIC 9(15).
+003310     03 CKPT-CANT-PROC          PIC 9(10).
+003320     03 CKPT-CANT-CONSORCIOS    PIC 9(10).
+003330     03 CKPT-CANT-BAJAS         PIC 9(10).
+003340     03 CKPT-CANT-EXC-BANCOS    PIC 9(10).
+003350     03 CKPT-CANT-EXC-FECHAS    PIC 9(10).
+003360     03 CKPT-CONT-ESTADO        PIC 9(08) OCCURS 50 TIMES.
+
+003370*----------------------------------------------------------------
+003380* HISTORIA - UN UNICO REGISTRO CON LOS TOTALES DE LA ULTIMA
+003390* CORRIDA, PARA QUE MOSTRAR-ESTADISTICAS PUEDA COMPARAR LA
+003400* CORRIDA ACTUAL CONTRA LA ANTERIOR.
+003410*----------------------------------------------------------------
+003420 FD  HISTORIA LABEL RECORD IS STANDARD
+003430            VALUE OF FILE-ID IS "historia.dat".
+
+003440 01  REG-HISTORIA.
+003450     03 HIST-CANT-CONSORCIOS    PIC 9(10).
+003460     03 HIST-CANT-BAJAS         PIC 9(10).
+003470     03 HIST-CANT-EXC-BANCOS    PIC 9(10).
+003480     03 HIST-CANT-EXC-FECHAS    PIC 9(10).
+
+003490 WORKING-STORAGE SECTION.
+003500 77  VARI                  PIC 99.
+003510 77  FS_CTL                PIC XX.
+003520 77  FS_CTAS               PIC XX.
+003530 77  FS_EST                PIC XX.
+003540 77  FS_MAE                PIC XX.
+003550 77  FS_LIST               PIC XX.
+003560 77  FS_BAN                PIC XX.
+003570 77  FS_EXCB               PIC XX.
+003580 77  FS_EXCF               PIC XX.
+003590 77  FS_CTAM               PIC XX.
+003600 77  FS_CKPT               PIC XX.
+003610 77  FS_HIST               PIC XX.
+003620 77  WS_CANT_CONSORCIOS    PIC 9(10) VALUE 0.
+003630 77  WS_CANT_BAJAS         PIC 9(10) VALUE 0.
+003640 77  WS_CANT_LINEAS        PIC 99    VALUE 0.
+003650 77  WS_MAX_LINEAS         PIC 99    VALUE 20.
+003660 77  WS_NRO_HOJA           PIC 99    VALUE 0.
+003670 77  WS_CONT_ANIO          PIC 9(10) VALUE 0.
+003680 77  WS_FECHA_SISTEMA      PIC 9(08) VALUE 0.
+003690 77  WS_CANT_EXC_BANCOS    PIC 9(10) VALUE 0.
+003700 77  WS_CANT_EXC_FECHAS    PIC 9(10) VALUE 0.
+003710 77  WS_IDX_BAN            PIC 9(04) VALUE 0.
+
+003720*----------------------------------------------------------------
+003730* CONTROL DE LAS FUENTES DE CONSORCIOS DE LA CORRIDA. EL NUMERO
+003740* DE ARCHIVOS (WS_CANT_FUENTES) SE LEE DE CTL_FUENTES Y PUEDE
+003750* VARIAR DE CORRIDA A CORRIDA SIN RECOMPILAR, HASTA EL MAXIMO DE
+003760* SLOTS DECLARADOS (WS_MAX_FUENTES).
+003770*----------------------------------------------------------------
+003780 77  WS_MAX_FUENTES        PIC 9(02) VALUE 6.
+003790 77  WS_CANT_FUENTES       PIC 9(02) VALUE 0.
+003800 77  WS_IDX_FTE            PIC 9(02) VALUE 0.
+003810 77  WS_IDX_MENOR          PIC 9(02) VALUE 0.
+
+003820 77  FS_FTE_01             PIC XX.
+003830 77  WS_NOM_FUENTE_01      PIC X(20) VALUE SPACES.
+003840 77  FS_FTE_02             PIC XX.
+003850 77  WS_NOM_FUENTE_02      PIC X(20) VALUE SPACES.
+003860 77  FS_FTE_03             PIC XX.
+003870 77  WS_NOM_FUENTE_03      PIC X(20) VALUE SPACES.
+003880 77  FS_FTE_04             PIC XX.
+003890 77  WS_NOM_FUENTE_04      PIC X(20) VALUE SPACES.
+003900 77  FS_FTE_05             PIC XX.
+003910 77  WS_NOM_FUENTE_05      PIC X(20) VALUE SPACES.
+003920 77  FS_FTE_06             PIC XX.
+003930 77  WS_NOM_FUENTE_06      PIC X(20) VALUE SPACES.
+
+003940 01  WS_FUENTES.
+003950     03 WS_FUENTE OCCURS 6 TIMES.
+003960        05 WS_FUENTE-FIN           PIC X(01) VALUE "N".
+003970           88 FIN-FUENTE                     VALUE "S".
+003980        05 WS_FUENTE-CUIT-CONS     PIC 9(15).
+003990        05 WS_FUENTE-FECHA-ALTA    PIC X(10).
+004000        05 WS_FUENTE-FECHA-BAJA    PIC X(10).
+004010        05 WS_FUENTE-ESTADO        PIC 9(02).
+004020        05 WS_FUENTE-NOMBRE        PIC X(30).
+004030        05 WS_FUENTE-TEL           PIC X(15).
+004040        05 WS_FUENTE-DIR           PIC X(30).
+
+004050 01  WS_SW_FUENTES.
+004060     03 WS_SW_SIN_FUENTES  PIC X(01) VALUE "S".
+004070        88 SIN-FUENTES-ACTIVAS    VALUE "S".
+
+004080*----------------------------------------------------------------
+004090* CHECKPOINT/REINICIO DE CICLO-CONSORCIO.
+004100*----------------------------------------------------------------
+004110 77  WS_CKPT-INTERVALO     PIC 9(06) VALUE 1000.
+004120 77  WS_CKPT-ULT-CUIT      PIC 9(15) VALUE 0.
+004130 77  WS_CKPT-COCIENTE      PIC 9(06).
+004140 77  WS_CKPT-RESTO         PIC 9(06).
+004150 77  WS_CANT_PROCESADOS    PIC 9(10) VALUE 0.
+
+004160 01  WS_SW_REINICIO.
+004170     03 WS_SW_MODO_REINICIO PIC X(01) VALUE "N".
+004180        88 MODO-REINICIO      VALUE "S".
+
+004190*----------------------------------------------------------------
+004200* ESTADISTICA POR ESTADO Y COMPARACION CONTRA LA CORRIDA ANTERIOR.
+004210* WS_CONT_ESTADO VA PARALELO A WS_ESTADO (COPY ESTTAB): LA
+004220* POSICION WS_IDX_EST DE UNO ES LA DEL OTRO.
+004230*----------------------------------------------------------------
+004240 01  WS_CONTADOR_ESTADOS.
+004250     03 WS_CONT_ESTADO     PIC 9(08) VALUE 0 OCCURS 50 TIMES.
+
+004260 01  WS_SW_HISTORIA.
+004270     03 WS_SW_HAY_HISTORIA PIC X(01) VALUE "N".
+004280        88 HAY-HISTORIA-ANTERIOR  VALUE "S".
+
+004290 01  WS_HISTORIA-ANTERIOR.
+004300     03 WS_HIST-CONSORCIOS-ANT  PIC 9(10) VALUE 0.
+004310     03 WS_HIST-BAJAS-ANT       PIC 9(10) VALUE 0.
+004320     03 WS_HIST-EXC-ANT         PIC 9(10) VALUE 0.
+004330     03 WS_HIST-EXCFECHAS-ANT   PIC 9(10) VALUE 0.
+
+004340*----------------------------------------------------------------
+004350* CUENTAS DEL CONSORCIO VIGENTE. CUENTAS.DAT PUEDE TRAER MAS DE
+004360* UNA FILA POR CUIT-CONS (MISMO CONSORCIO, VARIAS CUENTAS); SE
+004370* LAS ACUMULA ACA PARA VALIDARLAS CONTRA BANCOS Y VOLCARLAS A
+004380* CUENTAS-MAESTRO.DAT.
+004390*----------------------------------------------------------------
+004400 77  WS_MAX_CUENTAS_CONS   PIC 9(02) VALUE 20.
+004410 77  WS_CANT_CUENTAS_CONS  PIC 9(02) VALUE 0.
+004420 77  WS_IDX_CTA_CONS       PIC 9(02) VALUE 0.
+
+004430 01  WS_CUENTAS_CONS.
+004440     03 WS_CUENTA_CONS OCCURS 20 TIMES.
+004450        05 WS_CTACONS-NRO-CTA     PIC 9(08).
+004460        05 WS_CTACONS-FECHA-ALTA  PIC X(10).
+004470        05 WS_CTACONS-ENTIDAD     PIC 9(03).
+004480        05 WS_CTACONS-SUCURSAL    PIC 9(03).
+004490        05 WS_CTACONS-SW-VALIDA   PIC X(01).
+004500           88 CTACONS-VALIDA         VALUE "S".
+004510           88 CTACONS-INVALIDA       VALUE "N".
+
+004520*----------------------------------------------------------------
+004530* VALIDACION DE FECHA-ALTA/FECHA-BAJA DEL CONSORCIO VIGENTE.
+004540* LAS FECHAS VIAJAN COMO X(10) CON FORMATO AAAAMMDD EN LOS
+004550* PRIMEROS 8 BYTES (EL RESTO, BLANCOS); FECHA-BAJA PUEDE VENIR
+004560* EN BLANCO CUANDO EL CONSORCIO TODAVIA ESTA ACTIVO.
+004570*----------------------------------------------------------------
+004580 01  WS_SW_FECHAS.
+004590     03 WS_SW_FECHAS_OK    PIC X(01) VALUE "S".
+004600        88 FECHAS-VALIDAS     VALUE "S".
+004610        88 FECHAS-INVALIDAS   VALUE "N".
+
+004620 01  WS_SW_BISIESTO.
+004630     03 WS_SW_FECHA_BISIESTO PIC X(01) VALUE "N".
+004640        88 WS_FECHA-BISIESTO    VALUE "S".
+004650        88 WS_FECHA-NO-BISIESTO VALUE "N".
+
+004660 01  WS_MOTIVO_FECHA       PIC X(30) VALUE SPACES.
+
+004670 01  WS_FECHA-8            PIC X(08).
+004680 01  WS_FECHA-AAAAMMDD     PIC 9(08).
+004690 01  WS_FECHA-ALTA-NUM     PIC 9(08).
+004700 01  WS_FECHA-ANIO_4       PIC 9(04).
+004710 01  WS_FECHA-MM           PIC 9(02).
+004720 01  WS_FECHA-DD           PIC 9(02).
+004730 01  WS_FECHA-DIAS_MES     PIC 9(02).
+004740 01  WS_FECHA-COCIENTE     PIC 9(04).
+004750 01  WS_FECHA-RESTO_4      PIC 9(04).
+004760 01  WS_FECHA-RESTO_100    PIC 9(04).
+004770 01  WS_FECHA-RESTO_400    PIC 9(04).
+
+004780 01  WS_SWITCHES.
+004790     03 WS_SW_FIN_CTAS     PIC X(01) VALUE "N".
+004800        88 FIN_CTAS                  VALUE "S".
+
+004810 01  WS_CONS_MENOR.
+004820     03 WS_CONS_MENOR-CUIT-CONS          PIC 9(15).
+004830     03 WS_CONS_MENOR-FECHA-ALTA         PIC X(10).
+004840     03 WS_CONS_MENOR-FECHA-BAJA         PIC X(10).
+004850     03 WS_CONS_MENOR-ESTADO             PIC 9(02).
+004860     03 WS_CONS_MENOR-NOMBRE-CONSORCIO   PIC X(30).
+004870     03 WS_CONS_MENOR-TEL                PIC X(15).
+004880     03 WS_CONS_MENOR-DIR                PIC X(30).
+
+004890*----------------------------------------------------------------
+004900* TABLA DE ESTADOS DE CONSORCIO, CARGADA UNA SOLA VEZ AL INICIO
+004910* POR GEN-TABLA-ESTADOS Y CONSULTADA POR OBTENER-ESTADO.
+004920*----------------------------------------------------------------
+004930     COPY ESTTAB.
+
+004940 77  WS_MAX_ESTADOS        PIC 9(02) VALUE 50.
+004950 77  WS_IDX_EST            PIC 9(04) VALUE 0.
+004960 77  WS_IDX_EST_ENC        PIC 9(04) VALUE 0.
+004970 77  WS_DESCRIP_ESTADO     PIC X(15) VALUE SPACES.
+
+004980*----------------------------------------------------------------
+004990* TABLA DE BANCOS HABILITADOS (ENTIDAD/SUCURSAL), CARGADA UNA
+005000* SOLA VEZ AL INICIO POR GEN-TABLA-BANCOS.
+005010*----------------------------------------------------------------
+005020 77  WS_MAX_BANCOS         PIC 9(03) VALUE 200.
+
+005030 01  WS_TABLA_BANCOS.
+005040     03 WS_CANT_BANCOS         PIC 9(04) VALUE 0.
+005050     03 WS_BANCO OCCURS 200 TIMES.
+005060        05 WS_BANCO-ENTIDAD    PIC 9(03).
+005070        05 WS_BANCO-SUCURSAL   PIC 9(03).
+005080        05 WS_BANCO-NOMBRE     PIC X(25).
+
+005090*----------------------------------------------------------------
+005100* AREAS PARA EL ENCABEZADO Y EL DETALLE DEL LISTADO DE BAJAS
+005110*----------------------------------------------------------------
+005120 01  WS_LINEA_TITULO1.
+005130     03 FILLER             PIC X(25) VALUE SPACES.
+005140     03 FILLER             PIC X(30) VALUE
+005150        "CONSORCIOS SA - BAJAS DEL MES".
+005160     03 FILLER             PIC X(25) VALUE SPACES.
+
+005170 01  WS_LINEA_TITULO2.
+005180     03 FILLER             PIC X(05) VALUE "FECHA".
+005190     03 FILLER             PIC X(02) VALUE ": ".
+005200     03 WS_LINTIT2-FECHA   PIC 9(08).
+005210     03 FILLER             PIC X(55) VALUE SPACES.
+005220     03 FILLER             PIC X(05) VALUE "HOJA ".
+005230     03 WS_LINTIT2-HOJA    PIC ZZ9.
+
+005240 01  WS_LINEA_COLUMNAS.
+005250     03 FILLER             PIC X(02) VALUE SPACES.
+005260     03 FILLER             PIC X(15) VALUE "CUIT-CONSORCIO".
+005270     03 FILLER             PIC X(03) VALUE SPACES.
+005280     03 FILLER             PIC X(30) VALUE "NOMBRE DEL CONSORCIO".
+005290     03 FILLER             PIC X(03) VALUE SPACES.
+005300     03 FILLER             PIC X(10) VALUE "FECHA-ALTA".
+005310     03 FILLER             PIC X(03) VALUE SPACES.
+005320     03 FILLER             PIC X(10) VALUE "FECHA-BAJA".
+005330     03 FILLER             PIC X(04) VALUE SPACES.
+
+005340 01  WS_LINEA_DETALLE.
+005350     03 FILLER             PIC X(02) VALUE SPACES.
+005360     03 WS_LINDET-CUIT     PIC 9(15).
+005370     03 FILLER             PIC X(03) VALUE SPACES.
+005380     03 WS_LINDET-NOMBRE   PIC X(30).
+005390     03 FILLER             PIC X(03) VALUE SPACES.
+005400     03 WS_LINDET-FECALTA  PIC X(10).
+005410     03 FILLER             PIC X(03) VALUE SPACES.
+005420     03 WS_LINDET-FECBAJA  PIC X(10).
+005430     03 FILLER             PIC X(04) VALUE SPACES.
+
+005440*----------------------------------------------------------------
+005450* RENGLON DE LA LISTA DE EXCEPCIONES DE BANCOS
+005460*----------------------------------------------------------------
+005470 01  WS_LINEA-EXCB.
+005480     03 FILLER             PIC X(02) VALUE SPACES.
+005490     03 WS_LINEXCB-CUIT    PIC 9(15).
+005500     03 FILLER             PIC X(02) VALUE SPACES.
+005510     03 WS_LINEXCB-CTA     PIC 9(08).
+005520     03 FILLER             PIC X(02) VALUE SPACES.
+005530     03 WS_LINEXCB-ENT     PIC 9(03).
+005540     03 FILLER             PIC X(01) VALUE "-".
+005550     03 WS_LINEXCB-SUC     PIC 9(03).
+005560     03 FILLER             PIC X(02) VALUE SPACES.
+005570     03 FILLER             PIC X(36) VALUE
+005580        "ENTIDAD/SUCURSAL NO EXISTE EN BANCOS".
+
+005590*----------------------------------------------------------------
+005600* RENGLON DE LA LISTA DE EXCEPCIONES DE FECHAS
+005610*----------------------------------------------------------------
+005620 01  WS_LINEA-EXCF.
+005630     03 FILLER             PIC X(02) VALUE SPACES.
+005640     03 WS_LINEXCF-CUIT    PIC 9(15).
+005650     03 FILLER             PIC X(02) VALUE SPACES.
+005660     03 WS_LINEXCF-FECALTA PIC X(10).
+005670     03 FILLER             PIC X(02) VALUE SPACES.
+005680     03 WS_LINEXCF-FECBAJA PIC X(10).
+005690     03 FILLER             PIC X(02) VALUE SPACES.
+005700     03 WS_LINEXCF-MOTIVO  PIC X(30).
+
+005710 PROCEDURE DIVISION.
+005720     PERFORM INICIALIZAR.
+005730     PERFORM LEO-CONTROL-FUENTES.
+005740     PERFORM ABRIR-ARCHIVOS.
+005750     PERFORM LEO-CHECKPOINT.
+005760     PERFORM ABRIR-ARCHIVOS-SALIDA.
+005770     PERFORM GEN-TABLA-ESTADOS.
+005780     PERFORM GEN-TABLA-BANCOS.
+005790     PERFORM ABRIR-FUENTES.
+005800     PERFORM LEO-INICIAL-FUENTES.
+005810     PERFORM LEO-CUENTAS.
+005820     IF MODO-REINICIO
+005830        PERFORM REPOSICIONAR-FUENTES
+005840     END-IF.
+005850     PERFORM ACTUALIZAR-SIN-FUENTES.
+005860     PERFORM CICLO-CONSORCIO
+005870         UNTIL SIN-FUENTES-ACTIVAS.
+005880     PERFORM MOSTRAR-ESTADISTICAS.
+005890     PERFORM LIMPIAR-CHECKPOINT.
+005900     PERFORM CERRAR-ARCHIVOS.
+005910     STOP RUN.
+
+005920*================================================================
+005930* INICIALIZAR - PONE EN CERO LOS CONTADORES Y SWITCHES DE CORRIDA
+005940*================================================================
+005950 INICIALIZAR.
+005960     DISPLAY "INICIALIZAR INICIA".
+005970     MOVE 0     TO WS_CANT_CONSORCIOS.
+005980     MOVE 0     TO WS_CANT_BAJAS.
+005990     MOVE 0     TO WS_NRO_HOJA.
+006000     MOVE 0     TO WS_CONT_ANIO.
+006010     MOVE 0     TO WS_CANT_LINEAS.
+006020     MOVE "N"   TO WS_SW_FIN_CTAS.
+006030     ACCEPT WS_FECHA_SISTEMA FROM DATE YYYYMMDD.
+006040     DISPLAY "INICIALIZAR FIN".
+
+006050*================================================================
+006060* ABRIR-ARCHIVOS - APERTURA DE LOS ARCHIVOS DE ENTRADA Y SALIDA
+006070*================================================================
+006080 ABRIR-ARCHIVOS.
+006090     DISPLAY "ABRIR-ARCHIVOS INICIA".
+006100     OPEN INPUT CUENTAS.
+006110     IF FS_CTAS NOT = "00"
+006120        DISPLAY "Error al abrir Archivo de Cuentas: " FS_CTAS
+006130        STOP RUN
+006140     END-IF.
+
+006150     OPEN INPUT ESTADOS.
+006160     IF FS_EST NOT = "00"
+006170        DISPLAY "Error al abrir Archivo de Estados: " FS_EST
+006180        STOP RUN
+006190     END-IF.
+
+006200     OPEN INPUT BANCOS.
+006210     IF FS_BAN NOT = "00"
+006220        DISPLAY "Error al abrir Archivo de Bancos: " FS_BAN
+006230        STOP RUN
+006240     END-IF.
+
+006250     PERFORM ABRIR-MAESTRO.
+006260     DISPLAY "ABRIR-ARCHIVOS FIN".
+
+006270*================================================================
+006280* ABRIR-MAESTRO - ABRE EL MAESTRO DE CONSORCIOS EN MODO I-O, YA
+006290* QUE ALTA-MAESTRO NECESITA GRABAR POR CLAVE (WRITE) Y CORREGIR
+006300* UN REGISTRO EXISTENTE DE UNA CORRIDA ANTERIOR (REWRITE). SI EL
+006310* ARCHIVO TODAVIA NO EXISTE (PRIMERA CORRIDA) SE LO CREA VACIO
+006320* ANTES DE ABRIRLO EN I-O.
+006330*================================================================
+006340 ABRIR-MAESTRO.
+006350     OPEN I-O MAESTRO.
+006360     IF FS_MAE = "35"
+006370        OPEN OUTPUT MAESTRO
+006380        CLOSE MAESTRO
+006390        OPEN I-O MAESTRO
+006400     END-IF.
+006410     IF FS_MAE NOT = "00"
+006420        DISPLAY "Error al abrir Archivo Maestro: " FS_MAE
+006430        STOP RUN
+006440     END-IF.
+
+006450*================================================================
+006460* LEO-CHECKPOINT - SI LA CORRIDA ANTERIOR QUEDO INTERRUMPIDA VA
+006470* A HABER UN checkpoint.dat CON EL ULTIMO CUIT-CONS PROCESADO.
+006480* SI SE LO ENCUENTRA, SE ACTIVA MODO-REINICIO PARA QUE EL
+006490* MAINLINE REPOSICIONE LAS FUENTES Y CUENTAS ANTES DE ARRANCAR
+006500* EL MERGE, EVITANDO REPROCESAR DESDE CERO.
+006510*================================================================
+006520 LEO-CHECKPOINT.
+006530     OPEN INPUT CHECKPOINT.
+006540     IF FS_CKPT = "00"
+006550        READ CHECKPOINT
+006560        IF FS_CKPT = "00" AND CKPT-CUIT-CONS > 0
+006570           MOVE CKPT-CUIT-CONS       TO WS_CKPT-ULT-CUIT
+006580           MOVE CKPT-CANT-PROC       TO WS_CANT_PROCESADOS
+006590           MOVE CKPT-CANT-CONSORCIOS TO WS_CANT_CONSORCIOS
+006600           MOVE CKPT-CANT-BAJAS      TO WS_CANT_BAJAS
+006610           MOVE CKPT-CANT-EXC-BANCOS TO WS_CANT_EXC_BANCOS
+006620           MOVE CKPT-CANT-EXC-FECHAS TO WS_CANT_EXC_FECHAS
+006630           PERFORM RESTAURAR-CONT-ESTADO-CKPT
+006640               VARYING WS_IDX_EST FROM 1 BY 1
+006650               UNTIL WS_IDX_EST > WS_MAX_ESTADOS
+006660           SET MODO-REINICIO TO TRUE
+006670           DISPLAY "LEO-CHECKPOINT - REINICIANDO DESDE CUIT "
+006680                   WS_CKPT-ULT-CUIT " (" WS_CANT_PROCESADOS
+006690                   " PROCESADOS)"
+006700        END-IF
+006710        CLOSE CHECKPOINT
+006720     END-IF.
+
+006730 RESTAURAR-CONT-ESTADO-CKPT.
+006740     MOVE CKPT-CONT-ESTADO(WS_IDX_EST)
+006750          TO WS_CONT_ESTADO(WS_IDX_EST).
+
+006760*================================================================
+006770* ABRIR-ARCHIVOS-SALIDA - ABRE LOS ARCHIVOS SECUENCIALES DE
+006780* SALIDA DEL MERGE (LISTADO DE BAJAS, EXCEPCIONES DE BANCOS Y
+006790* DE FECHAS, CUENTAS-MAESTRO). SE LLAMA DESPUES DE LEO-CHECKPOINT
+006800* A PROPOSITO: EN MODO-REINICIO SE ABREN EN EXTEND PARA SEGUIR
+006810* AGREGANDO DESPUES DE LO YA GRABADO POR LA CORRIDA INTERRUMPIDA
+006820* (QUE REPOSICIONAR-FUENTES NO VUELVE A GENERAR), EN LUGAR DE
+006830* TRUNCARLOS COMO OUTPUT Y PERDER ESE CONTENIDO PREVIO.
+006840*================================================================
+006850 ABRIR-ARCHIVOS-SALIDA.
+006860     IF MODO-REINICIO
+006870        OPEN EXTEND LISTADO_BAJAS
+006880        IF FS_LIST = "35"
+006890           OPEN OUTPUT LISTADO_BAJAS
+006900        END-IF
+006910     ELSE
+006920        OPEN OUTPUT LISTADO_BAJAS
+006930     END-IF.
+006940     IF FS_LIST NOT = "00"
+006950        DISPLAY "Error al abrir Listado de Bajas: " FS_LIST
+006960        STOP RUN
+006970     END-IF.
+
+006980     IF MODO-REINICIO
+006990        OPEN EXTEND EXC_BANCOS
+007000        IF FS_EXCB = "35"
+007010           OPEN OUTPUT EXC_BANCOS
+007020        END-IF
+007030     ELSE
+007040        OPEN OUTPUT EXC_BANCOS
+007050     END-IF.
+007060     IF FS_EXCB NOT = "00"
+007070        DISPLAY "Error al abrir Excepciones de Bancos: " FS_EXCB
+007080        STOP RUN
+007090     END-IF.
+
+007100     IF MODO-REINICIO
+007110        OPEN EXTEND CTAS_MAESTRO
+007120        IF FS_CTAM = "35"
+007130           OPEN OUTPUT CTAS_MAESTRO
+007140        END-IF
+007150     ELSE
+007160        OPEN OUTPUT CTAS_MAESTRO
+007170     END-IF.
+007180     IF FS_CTAM NOT = "00"
+007190        DISPLAY "Error al abrir Cuentas-Maestro: " FS_CTAM
+007200        STOP RUN
+007210     END-IF.
+
+007220     IF MODO-REINICIO
+007230        OPEN EXTEND EXC_FECHAS
+007240        IF FS_EXCF = "35"
+007250           OPEN OUTPUT EXC_FECHAS
+007260        END-IF
+007270     ELSE
+007280        OPEN OUTPUT EXC_FECHAS
+007290     END-IF.
+007300     IF FS_EXCF NOT = "00"
+007310        DISPLAY "Error al abrir Excepciones de Fechas: " FS_EXCF
+007320        STOP RUN
+007330     END-IF.
+007340     DISPLAY "ABRIR-ARCHIVOS-SALIDA FIN".
+
+007350*================================================================
+007360* GRABAR-CHECKPOINT - GRABA EL CUIT-CONS RECIEN PROCESADO Y LA
+007370* CANTIDAD ACUMULADA, CADA WS_CKPT-INTERVALO REGISTROS, PARA
+007380* QUE UNA CORRIDA INTERRUMPIDA PUEDA REANUDAR DESDE AHI.
+007390*================================================================
+007400 GRABAR-CHECKPOINT.
+007410     OPEN OUTPUT CHECKPOINT.
+007420     IF FS_CKPT NOT = "00"
+007430        DISPLAY "Error al abrir Checkpoint: " FS_CKPT
+007440        STOP RUN
+007450     END-IF.
+007460     MOVE WS_CONS_MENOR-CUIT-CONS TO CKPT-CUIT-CONS.
+007470     MOVE WS_CANT_PROCESADOS      TO CKPT-CANT-PROC.
+007480     MOVE WS_CANT_CONSORCIOS      TO CKPT-CANT-CONSORCIOS.
+007490     MOVE WS_CANT_BAJAS           TO CKPT-CANT-BAJAS.
+007500     MOVE WS_CANT_EXC_BANCOS      TO CKPT-CANT-EXC-BANCOS.
+007510     MOVE WS_CANT_EXC_FECHAS      TO CKPT-CANT-EXC-FECHAS.
+007520     PERFORM GRABAR-CONT-ESTADO-CKPT
+007530         VARYING WS_IDX_EST FROM 1 BY 1
+007540         UNTIL WS_IDX_EST > WS_MAX_ESTADOS.
+007550     WRITE REG-CHECKPOINT.
+007560     IF FS_CKPT NOT = "00"
+007570        DISPLAY "Error al grabar Checkpoint: " FS_CKPT
+007580        STOP RUN
+007590     END-IF.
+007600     CLOSE CHECKPOINT.
+
+007610 GRABAR-CONT-ESTADO-CKPT.
+007620     MOVE WS_CONT_ESTADO(WS_IDX_EST)
+007630          TO CKPT-CONT-ESTADO(WS_IDX_EST).
+
+007640*================================================================
+007650* LIMPIAR-CHECKPOINT - AL TERMINAR UNA CORRIDA COMPLETA SE DEJA
+007660* EL ARCHIVO DE CHECKPOINT VACIO, PARA QUE LA PROXIMA CORRIDA NO
+007670* LO INTERPRETE COMO UN REINICIO PENDIENTE.
+007680*================================================================
+007690 LIMPIAR-CHECKPOINT.
+007700     OPEN OUTPUT CHECKPOINT.
+007710     IF FS_CKPT NOT = "00"
+007720        DISPLAY "Error al limpiar Checkpoint: " FS_CKPT
+007730        STOP RUN
+007740     END-IF.
+007750     CLOSE CHECKPOINT.
+
+007760*================================================================
+007770* GEN-TABLA-ESTADOS - CARGA EN MEMORIA LA TABLA DE ESTADOS DE
+007780* CONSORCIO A PARTIR DE ESTADOS.DAT. OBTENER-ESTADO LA CONSULTA
+007790* MAS ADELANTE, UNA VEZ POR CADA CONSORCIO DEL MERGE.
+007800*================================================================
+007810 GEN-TABLA-ESTADOS.
+007820     MOVE 0 TO WS_CANT_ESTADOS.
+007830     PERFORM CARGAR-ESTADO
+007840         UNTIL FS_EST = "10"
+007850            OR WS_CANT_ESTADOS = WS_MAX_ESTADOS.
+007860     IF WS_CANT_ESTADOS = WS_MAX_ESTADOS AND FS_EST NOT = "10"
+007870        DISPLAY "GEN-TABLA-ESTADOS - ADVERTENCIA: TABLA LLENA "
+007880                "(" WS_MAX_ESTADOS "), SE IGNORA EL RESTO DE "
+007890                "ESTADOS.DAT"
+007900     END-IF.
+007910     DISPLAY "GEN-TABLA-ESTADOS - ESTADOS CARGADOS: "
+007920             WS_CANT_ESTADOS.
+
+007930 CARGAR-ESTADO.
+007940     READ ESTADOS
+007950         AT END
+007960             MOVE "10" TO FS_EST
+007970         NOT AT END
+007980             ADD 1 TO WS_CANT_ESTADOS
+007990             MOVE EST-ESTADO  TO WS_ESTADO-CODIGO(WS_CANT_ESTADOS)
+008000             MOVE EST-DESCRIP
+008010                  TO WS_ESTADO-DESCRIP(WS_CANT_ESTADOS)
+008020     END-READ.
+
+008030*================================================================
+008040* GEN-TABLA-BANCOS - CARGA EN MEMORIA EL CATALOGO DE ENTIDADES Y
+008050* SUCURSALES HABILITADAS, A PARTIR DE BANCOS.DAT. SE USA DESPUES
+008060* PARA VALIDAR CTA-ENTIDAD/CTA-SUCURSAL ANTES DE ALTA-MAESTRO.
+008070*================================================================
+008080 GEN-TABLA-BANCOS.
+008090     MOVE 0 TO WS_CANT_BANCOS.
+008100     PERFORM CARGAR-BANCO
+008110         UNTIL FS_BAN = "10"
+008120            OR WS_CANT_BANCOS = WS_MAX_BANCOS.
+008130     IF WS_CANT_BANCOS = WS_MAX_BANCOS AND FS_BAN NOT = "10"
+008140        DISPLAY "GEN-TABLA-BANCOS - ADVERTENCIA: TABLA LLENA "
+008150                "(" WS_MAX_BANCOS "), SE IGNORA EL RESTO DE "
+008160                "BANCOS.DAT"
+008170     END-IF.
+008180     DISPLAY "GEN-TABLA-BANCOS - BANCOS CARGADOS: "
+008190             WS_CANT_BANCOS.
+
+008200 CARGAR-BANCO.
+008210     READ BANCOS
+008220         AT END
+008230             MOVE "10" TO FS_BAN
+008240         NOT AT END
+008250             ADD 1 TO WS_CANT_BANCOS
+008260             MOVE BAN-ENTIDAD  TO WS_BANCO-ENTIDAD(WS_CANT_BANCOS)
+008270             MOVE BAN-SUCURSAL
+008280                  TO WS_BANCO-SUCURSAL(WS_CANT_BANCOS)
+008290             MOVE BAN-NOMBRE   TO WS_BANCO-NOMBRE(WS_CANT_BANCOS)
+008300     END-READ.
+
+008310*================================================================
+008320* LEO-CONTROL-FUENTES - LEE CTL_FUENTES (UN NOMBRE DE ARCHIVO DE
+008330* CONSORCIOS POR RENGLON) Y ARMA LA LISTA DE FUENTES A FUSIONAR
+008340* EN LA CORRIDA. ASI SE AGREGAN O QUITAN ZONAS SIN RECOMPILAR,
+008350* HASTA EL MAXIMO DE SLOTS DECLARADOS (WS_MAX_FUENTES).
+008360*================================================================
+008370 LEO-CONTROL-FUENTES.
+008380     OPEN INPUT CTL_FUENTES.
+008390     IF FS_CTL NOT = "00"
+008400        DISPLAY "Error al abrir Archivo de Control de Fuentes: "
+008410                FS_CTL
+008420        STOP RUN
+008430     END-IF.
+008440     MOVE 0 TO WS_CANT_FUENTES.
+008450     PERFORM LEER-NOMBRE-FUENTE
+008460         UNTIL FS_CTL = "10"
+008470            OR WS_CANT_FUENTES = WS_MAX_FUENTES.
+008480     IF WS_CANT_FUENTES = WS_MAX_FUENTES AND FS_CTL NOT = "10"
+008490        DISPLAY "LEO-CONTROL-FUENTES - ADVERTENCIA: TABLA LLENA "
+008500                "(" WS_MAX_FUENTES "), SE IGNORA EL RESTO DE "
+008510                "CONSORC.CTL"
+008520     END-IF.
+008530     CLOSE CTL_FUENTES.
+008540     IF WS_CANT_FUENTES = 0
+008550        DISPLAY "CTL_FUENTES NO TIENE FUENTES DE CONSORCIOS"
+008560        STOP RUN
+008570     END-IF.
+008580     DISPLAY "LEO-CONTROL-FUENTES - FUENTES A FUSIONAR: "
+008590             WS_CANT_FUENTES.
+
+008600 LEER-NOMBRE-FUENTE.
+008610     READ CTL_FUENTES
+008620         AT END
+008630             MOVE "10" TO FS_CTL
+008640         NOT AT END
+008650             ADD 1 TO WS_CANT_FUENTES
+008660             PERFORM ASIGNAR-NOMBRE-FUENTE
+008670     END-READ.
+
+008680 ASIGNAR-NOMBRE-FUENTE.
+008690     EVALUATE WS_CANT_FUENTES
+008700         WHEN 1
+008710             MOVE CTL-NOMBRE TO WS_NOM_FUENTE_01
+008720         WHEN 2
+008730             MOVE CTL-NOMBRE TO WS_NOM_FUENTE_02
+008740         WHEN 3
+008750             MOVE CTL-NOMBRE TO WS_NOM_FUENTE_03
+008760         WHEN 4
+008770             MOVE CTL-NOMBRE TO WS_NOM_FUENTE_04
+008780         WHEN 5
+008790             MOVE CTL-NOMBRE TO WS_NOM_FUENTE_05
+008800         WHEN 6
+008810             MOVE CTL-NOMBRE TO WS_NOM_FUENTE_06
+008820     END-EVALUATE.
+
+008830*================================================================
+008840* ABRIR-FUENTES - ABRE LOS SLOTS DE ARCHIVOS DE CONSORCIOS QUE
+008850* SE USAN EN LA CORRIDA (1 A WS_CANT_FUENTES), CON EL NOMBRE
+008860* FISICO LEIDO DE CTL_FUENTES EN LEO-CONTROL-FUENTES.
+008870*================================================================
+008880 ABRIR-FUENTES.
+008890     PERFORM ABRIR-FUENTE-SEGUN-IDX
+008900         VARYING WS_IDX_FTE FROM 1 BY 1
+008910         UNTIL WS_IDX_FTE > WS_CANT_FUENTES.
+
+008920 ABRIR-FUENTE-SEGUN-IDX.
+008930     EVALUATE WS_IDX_FTE
+008940         WHEN 1
+008950             OPEN INPUT CONSF01
+008960             IF FS_FTE_01 NOT = "00"
+008970                DISPLAY "Error al abrir " WS_NOM_FUENTE_01 ": "
+008980                        FS_FTE_01
+008990                STOP RUN
+009000             END-IF
+009010         WHEN 2
+009020             OPEN INPUT CONSF02
+009030             IF FS_FTE_02 NOT = "00"
+009040                DISPLAY "Error al abrir " WS_NOM_FUENTE_02 ": "
+009050                        FS_FTE_02
+009060                STOP RUN
+009070             END-IF
+009080         WHEN 3
+009090             OPEN INPUT CONSF03
+009100             IF FS_FTE_03 NOT = "00"
+009110                DISPLAY "Error al abrir " WS_NOM_FUENTE_03 ": "
+009120                        FS_FTE_03
+009130                STOP RUN
+009140             END-IF
+009150         WHEN 4
+009160             OPEN INPUT CONSF04
+009170             IF FS_FTE_04 NOT = "00"
+009180                DISPLAY "Error al abrir " WS_NOM_FUENTE_04 ": "
+009190                        FS_FTE_04
+009200                STOP RUN
+009210             END-IF
+009220         WHEN 5
+009230             OPEN INPUT CONSF05
+009240             IF FS_FTE_05 NOT = "00"
+009250                DISPLAY "Error al abrir " WS_NOM_FUENTE_05 ": "
+009260                        FS_FTE_05
+009270                STOP RUN
+009280             END-IF
+009290         WHEN 6
+009300             OPEN INPUT CONSF06
+009310             IF FS_FTE_06 NOT = "00"
+009320                DISPLAY "Error al abrir " WS_NOM_FUENTE_06 ": "
+009330                        FS_FTE_06
+009340                STOP RUN
+009350             END-IF
+009360     END-EVALUATE.
+
+009370*================================================================
+009380* LEO-INICIAL-FUENTES - LECTURA INICIAL DE CADA SLOT ABIERTO,
+009390* PARA DEJAR EL PRIMER REGISTRO VIGENTE DE CADA FUENTE LISTO
+009400* PARA EL PRIMER PASO DE DET-MENOR.
+009410*================================================================
+009420 LEO-INICIAL-FUENTES.
+009430     PERFORM LEO-FUENTE-SEGUN-IDX
+009440         VARYING WS_IDX_FTE FROM 1 BY 1
+009450         UNTIL WS_IDX_FTE > WS_CANT_FUENTES.
+
+009460*================================================================
+009470* LEO-FUENTE-SEGUN-IDX - LEE EL SLOT WS_IDX_FTE Y DEJA EL
+009480* REGISTRO EN LA FILA WS_IDX_FTE DE WS_FUENTES, O PRENDE
+009490* FIN-FUENTE(WS_IDX_FTE) SI EL SLOT LLEGO A FIN DE ARCHIVO.
+009500*================================================================
+009510 LEO-FUENTE-SEGUN-IDX.
+009520     EVALUATE WS_IDX_FTE
+009530         WHEN 1
+009540             PERFORM LEO-FUENTE-01
+009550         WHEN 2
+009560             PERFORM LEO-FUENTE-02
+009570         WHEN 3
+009580             PERFORM LEO-FUENTE-03
+009590         WHEN 4
+009600             PERFORM LEO-FUENTE-04
+009610         WHEN 5
+009620             PERFORM LEO-FUENTE-05
+009630         WHEN 6
+009640             PERFORM LEO-FUENTE-06
+009650     END-EVALUATE.
+
+009660 LEO-FUENTE-01.
+009670     READ CONSF01
+009680         AT END
+009690             SET FIN-FUENTE(1) TO TRUE
+009700         NOT AT END
+009710             MOVE CONSF01-CUIT-CONS
+009720                  TO WS_FUENTE-CUIT-CONS(1)
+009730             MOVE CONSF01-FECHA-ALTA
+009740                  TO WS_FUENTE-FECHA-ALTA(1)
+009750             MOVE CONSF01-FECHA-BAJA
+009760                  TO WS_FUENTE-FECHA-BAJA(1)
+009770             MOVE CONSF01-ESTADO
+009780                  TO WS_FUENTE-ESTADO(1)
+009790             MOVE CONSF01-NOMBRE-CONSORCIO
+009800                  TO WS_FUENTE-NOMBRE(1)
+009810             MOVE CONSF01-TEL
+009820                  TO WS_FUENTE-TEL(1)
+009830             MOVE CONSF01-DIR
+009840                  TO WS_FUENTE-DIR(1)
+009850     END-READ.
+009860     IF FS_FTE_01 NOT = "00" AND FS_FTE_01 NOT = "10"
+009870        DISPLAY "Error al leer " WS_NOM_FUENTE_01 ": " FS_FTE_01
+009880        STOP RUN
+009890     END-IF.
+
+009900 LEO-FUENTE-02.
+009910     READ CONSF02
+009920         AT END
+009930             SET FIN-FUENTE(2) TO TRUE
+009940         NOT AT END
+009950             MOVE CONSF02-CUIT-CONS
+009960                  TO WS_FUENTE-CUIT-CONS(2)
+009970             MOVE CONSF02-FECHA-ALTA
+009980                  TO WS_FUENTE-FECHA-ALTA(2)
+009990             MOVE CONSF02-FECHA-BAJA
+010000                  TO WS_FUENTE-FECHA-BAJA(2)
+010010             MOVE CONSF02-ESTADO
+010020                  TO WS_FUENTE-ESTADO(2)
+010030             MOVE CONSF02-NOMBRE-CONSORCIO
+010040                  TO WS_FUENTE-NOMBRE(2)
+010050             MOVE CONSF02-TEL
+010060                  TO WS_FUENTE-TEL(2)
+010070             MOVE CONSF02-DIR
+010080                  TO WS_FUENTE-DIR(2)
+010090     END-READ.
+010100     IF FS_FTE_02 NOT = "00" AND FS_FTE_02 NOT = "10"
+010110        DISPLAY "Error al leer " WS_NOM_FUENTE_02 ": " FS_FTE_02
+010120        STOP RUN
+010130     END-IF.
+
+010140 LEO-FUENTE-03.
+010150     READ CONSF03
+010160         AT END
+010170             SET FIN-FUENTE(3) TO TRUE
+010180         NOT AT END
+010190             MOVE CONSF03-CUIT-CONS
+010200                  TO WS_FUENTE-CUIT-CONS(3)
+010210             MOVE CONSF03-FECHA-ALTA
+010220                  TO WS_FUENTE-FECHA-ALTA(3)
+010230             MOVE CONSF03-FECHA-BAJA
+010240                  TO WS_FUENTE-FECHA-BAJA(3)
+010250             MOVE CONSF03-ESTADO
+010260                  TO WS_FUENTE-ESTADO(3)
+010270             MOVE CONSF03-NOMBRE-CONSORCIO
+010280                  TO WS_FUENTE-NOMBRE(3)
+010290             MOVE CONSF03-TEL
+010300                  TO WS_FUENTE-TEL(3)
+010310             MOVE CONSF03-DIR
+010320                  TO WS_FUENTE-DIR(3)
+010330     END-READ.
+010340     IF FS_FTE_03 NOT = "00" AND FS_FTE_03 NOT = "10"
+010350        DISPLAY "Error al leer " WS_NOM_FUENTE_03 ": " FS_FTE_03
+010360        STOP RUN
+010370     END-IF.
+
+010380 LEO-FUENTE-04.
+010390     READ CONSF04
+010400         AT END
+010410             SET FIN-FUENTE(4) TO TRUE
+010420         NOT AT END
+010430             MOVE CONSF04-CUIT-CONS
+010440                  TO WS_FUENTE-CUIT-CONS(4)
+010450             MOVE CONSF04-FECHA-ALTA
+010460                  TO WS_FUENTE-FECHA-ALTA(4)
+010470             MOVE CONSF04-FECHA-BAJA
+010480                  TO WS_FUENTE-FECHA-BAJA(4)
+010490             MOVE CONSF04-ESTADO
+010500                  TO WS_FUENTE-ESTADO(4)
+010510             MOVE CONSF04-NOMBRE-CONSORCIO
+010520                  TO WS_FUENTE-NOMBRE(4)
+010530             MOVE CONSF04-TEL
+010540                  TO WS_FUENTE-TEL(4)
+010550             MOVE CONSF04-DIR
+010560                  TO WS_FUENTE-DIR(4)
+010570     END-READ.
+010580     IF FS_FTE_04 NOT = "00" AND FS_FTE_04 NOT = "10"
+010590        DISPLAY "Error al leer " WS_NOM_FUENTE_04 ": " FS_FTE_04
+010600        STOP RUN
+010610     END-IF.
+
+010620 LEO-FUENTE-05.
+010630     READ CONSF05
+010640         AT END
+010650             SET FIN-FUENTE(5) TO TRUE
+010660         NOT AT END
+010670             MOVE CONSF05-CUIT-CONS
+010680                  TO WS_FUENTE-CUIT-CONS(5)
+010690             MOVE CONSF05-FECHA-ALTA
+010700                  TO WS_FUENTE-FECHA-ALTA(5)
+010710             MOVE CONSF05-FECHA-BAJA
+010720                  TO WS_FUENTE-FECHA-BAJA(5)
+010730             MOVE CONSF05-ESTADO
+010740                  TO WS_FUENTE-ESTADO(5)
+010750             MOVE CONSF05-NOMBRE-CONSORCIO
+010760                  TO WS_FUENTE-NOMBRE(5)
+010770             MOVE CONSF05-TEL
+010780                  TO WS_FUENTE-TEL(5)
+010790             MOVE CONSF05-DIR
+010800                  TO WS_FUENTE-DIR(5)
+010810     END-READ.
+010820     IF FS_FTE_05 NOT = "00" AND FS_FTE_05 NOT = "10"
+010830        DISPLAY "Error al leer " WS_NOM_FUENTE_05 ": " FS_FTE_05
+010840        STOP RUN
+010850     END-IF.
+
+010860 LEO-FUENTE-06.
+010870     READ CONSF06
+010880         AT END
+010890             SET FIN-FUENTE(6) TO TRUE
+010900         NOT AT END
+010910             MOVE CONSF06-CUIT-CONS
+010920                  TO WS_FUENTE-CUIT-CONS(6)
+010930             MOVE CONSF06-FECHA-ALTA
+010940                  TO WS_FUENTE-FECHA-ALTA(6)
+010950             MOVE CONSF06-FECHA-BAJA
+010960                  TO WS_FUENTE-FECHA-BAJA(6)
+010970             MOVE CONSF06-ESTADO
+010980                  TO WS_FUENTE-ESTADO(6)
+010990             MOVE CONSF06-NOMBRE-CONSORCIO
+011000                  TO WS_FUENTE-NOMBRE(6)
+011010             MOVE CONSF06-TEL
+011020                  TO WS_FUENTE-TEL(6)
+011030             MOVE CONSF06-DIR
+011040                  TO WS_FUENTE-DIR(6)
+011050     END-READ.
+011060     IF FS_FTE_06 NOT = "00" AND FS_FTE_06 NOT = "10"
+011070        DISPLAY "Error al leer " WS_NOM_FUENTE_06 ": " FS_FTE_06
+011080        STOP RUN
+011090     END-IF.
+
+011100 LEO-CUENTAS.
+011110     READ CUENTAS
+011120         AT END
+011130             SET FIN_CTAS TO TRUE
+011140         NOT AT END
+011150             CONTINUE
+011160     END-READ.
+011170     IF FS_CTAS NOT = "00" AND FS_CTAS NOT = "10"
+011180        DISPLAY "Error al leer Archivo de Cuentas: " FS_CTAS
+011190        STOP RUN
+011200     END-IF.
+
+011210*================================================================
+011220* IMPRIMO-ENCABEZADO - TITULO, FECHA Y NRO DE HOJA DEL LISTADO
+011230* DE BAJAS. SE INVOCA AL ABRIR EL LISTADO Y CADA VEZ QUE SE
+011240* ALCANZA EL MAXIMO DE RENGLONES POR PAGINA (WS_MAX_LINEAS).
+011250*================================================================
+011260 IMPRIMO-ENCABEZADO.
+011270     ADD 1 TO WS_NRO_HOJA.
+011280     MOVE WS_FECHA_SISTEMA TO WS_LINTIT2-FECHA.
+011290     MOVE WS_NRO_HOJA      TO WS_LINTIT2-HOJA.
+
+011300     MOVE WS_LINEA_TITULO1 TO LINEA.
+011310     WRITE LINEA.
+011320     MOVE WS_LINEA_TITULO2 TO LINEA.
+011330     WRITE LINEA.
+011340     MOVE SPACES TO LINEA.
+011350     WRITE LINEA.
+011360     MOVE WS_LINEA_COLUMNAS TO LINEA.
+011370     WRITE LINEA.
+011380     MOVE ALL "-" TO LINEA.
+011390     WRITE LINEA.
+
+011400     MOVE 5 TO WS_CANT_LINEAS.
+
+011410*================================================================
+011420* CICLO-CONSORCIO - UN PASO DEL MERGE POR CUIT-CONS ENTRE LAS
+011430* FUENTES VIGENTES (1 A WS_CANT_FUENTES), TOMANDO LA CUENTA
+011440* BANCARIA ASOCIADA, Y DERIVANDO EL REGISTRO AL LISTADO DE
+011450* BAJAS O AL ALTA DE MAESTRO.
+011460*================================================================
+011470 CICLO-CONSORCIO.
+011480     PERFORM DET-MENOR.
+011490     IF WS_IDX_MENOR > 0
+011500        PERFORM POS-CUENTAS
+011510            UNTIL FIN_CTAS
+011520               OR CTA-CUIT-CONS >= WS_CONS_MENOR-CUIT-CONS
+011530        PERFORM ARMAR-CUENTAS-CONSORCIO
+011540        PERFORM AVANZAR-FUENTE
+011550            VARYING WS_IDX_FTE FROM 1 BY 1
+011560            UNTIL WS_IDX_FTE > WS_CANT_FUENTES
+011570        PERFORM VALIDAR-FECHAS
+011580        IF FECHAS-INVALIDAS
+011590           PERFORM GRABAR-EXCEPCION-FECHA
+011600        ELSE
+011610           PERFORM OBTENER-ESTADO
+011620           IF WS_CONS_MENOR-ESTADO = 02
+011630              PERFORM LISTAR-BAJA
+011640              PERFORM ACTUALIZAR-MAESTRO-BAJA
+011650           ELSE
+011660              PERFORM VALIDAR-CUENTA
+011670              PERFORM ALTA-MAESTRO
+011680              PERFORM GRABAR-CUENTAS-MAESTRO
+011690           END-IF
+011700        END-IF
+011710        ADD 1 TO WS_CANT_PROCESADOS
+011720        DIVIDE WS_CANT_PROCESADOS BY WS_CKPT-INTERVALO
+011730            GIVING WS_CKPT-COCIENTE REMAINDER WS_CKPT-RESTO
+011740        IF WS_CKPT-RESTO = 0
+011750           PERFORM GRABAR-CHECKPOINT
+011760        END-IF
+011770     END-IF.
+011780     PERFORM ACTUALIZAR-SIN-FUENTES.
+
+011790*================================================================
+011800* DET-MENOR - RECORRE LAS FUENTES VIGENTES (WS_FUENTES) Y DEJA
+011810* EN WS_IDX_MENOR LA QUE TRAE EL MENOR CUIT-CONS, COPIANDO SU
+011820* REGISTRO A WS_CONS_MENOR. WS_IDX_MENOR QUEDA EN 0 SI YA NO
+011830* HAY NINGUNA FUENTE ACTIVA.
+011840*================================================================
+011850 DET-MENOR.
+011860     MOVE 0 TO WS_IDX_MENOR.
+011870     PERFORM EVALUAR-FUENTE-MENOR
+011880         VARYING WS_IDX_FTE FROM 1 BY 1
+011890         UNTIL WS_IDX_FTE > WS_CANT_FUENTES.
+011900     IF WS_IDX_MENOR > 0
+011910        MOVE WS_FUENTE-CUIT-CONS(WS_IDX_MENOR)
+011920             TO WS_CONS_MENOR-CUIT-CONS
+011930        MOVE WS_FUENTE-FECHA-ALTA(WS_IDX_MENOR)
+011940             TO WS_CONS_MENOR-FECHA-ALTA
+011950        MOVE WS_FUENTE-FECHA-BAJA(WS_IDX_MENOR)
+011960             TO WS_CONS_MENOR-FECHA-BAJA
+011970        MOVE WS_FUENTE-ESTADO(WS_IDX_MENOR)
+011980             TO WS_CONS_MENOR-ESTADO
+011990        MOVE WS_FUENTE-NOMBRE(WS_IDX_MENOR)
+012000             TO WS_CONS_MENOR-NOMBRE-CONSORCIO
+012010        MOVE WS_FUENTE-TEL(WS_IDX_MENOR)
+012020             TO WS_CONS_MENOR-TEL
+012030        MOVE WS_FUENTE-DIR(WS_IDX_MENOR)
+012040             TO WS_CONS_MENOR-DIR
+012050     END-IF.
+
+012060 EVALUAR-FUENTE-MENOR.
+012070     IF NOT FIN-FUENTE(WS_IDX_FTE)
+012080        AND (WS_IDX_MENOR = 0
+012090           OR WS_FUENTE-CUIT-CONS(WS_IDX_FTE)
+012100                  < WS_FUENTE-CUIT-CONS(WS_IDX_MENOR))
+012110        MOVE WS_IDX_FTE TO WS_IDX_MENOR
+012120     END-IF.
+
+012130*================================================================
+012140* POS-CUENTAS - AVANZA EL ARCHIVO DE CUENTAS HASTA EMPAREJAR O
+012150* SUPERAR AL CUIT-CONS DEL CONSORCIO MENOR.
+012160*================================================================
+012170 POS-CUENTAS.
+012180     PERFORM LEO-CUENTAS.
+
+012190*================================================================
+012200* ARMAR-CUENTAS-CONSORCIO - UNA VEZ POSICIONADO CUENTAS SOBRE LA
+012210* PRIMERA FILA DEL CONSORCIO VIGENTE (O PASADO DE LARGO SI NO
+012220* TIENE NINGUNA), ACUMULA EN WS_CUENTAS_CONS TODAS LAS FILAS
+012230* SEGUIDAS CON EL MISMO CUIT-CONS, HASTA WS_MAX_CUENTAS_CONS.
+012240*================================================================
+012250 ARMAR-CUENTAS-CONSORCIO.
+012260     MOVE 0 TO WS_CANT_CUENTAS_CONS.
+012270     PERFORM ACUMULAR-CUENTA-CONSORCIO
+012280         UNTIL FIN_CTAS
+012290            OR CTA-CUIT-CONS NOT = WS_CONS_MENOR-CUIT-CONS
+012300            OR WS_CANT_CUENTAS_CONS = WS_MAX_CUENTAS_CONS.
+012310     IF WS_CANT_CUENTAS_CONS = WS_MAX_CUENTAS_CONS
+012320        AND NOT FIN_CTAS
+012330        AND CTA-CUIT-CONS = WS_CONS_MENOR-CUIT-CONS
+012340        DISPLAY "ARMAR-CUENTAS-CONSORCIO - ADVERTENCIA: CUIT "
+012350                WS_CONS_MENOR-CUIT-CONS " TIENE MAS DE "
+012360                WS_MAX_CUENTAS_CONS " CUENTAS, SE IGNORA EL RESTO"
+012370     END-IF.
+
+012380 ACUMULAR-CUENTA-CONSORCIO.
+012390     ADD 1 TO WS_CANT_CUENTAS_CONS.
+012400     MOVE CTA-NRO-CTA
+012410          TO WS_CTACONS-NRO-CTA(WS_CANT_CUENTAS_CONS).
+012420     MOVE CTA-FECHA-ALTA
+012430          TO WS_CTACONS-FECHA-ALTA(WS_CANT_CUENTAS_CONS).
+012440     MOVE CTA-ENTIDAD
+012450          TO WS_CTACONS-ENTIDAD(WS_CANT_CUENTAS_CONS).
+012460     MOVE CTA-SUCURSAL
+012470          TO WS_CTACONS-SUCURSAL(WS_CANT_CUENTAS_CONS).
+012480     MOVE "N" TO WS_CTACONS-SW-VALIDA(WS_CANT_CUENTAS_CONS).
+012490     PERFORM LEO-CUENTAS.
+
+012500*================================================================
+012510* AVANZAR-FUENTE - AVANZA LA FUENTE WS_IDX_FTE SI SU REGISTRO
+012520* VIGENTE FUE EL TOMADO COMO MENOR DE LA RONDA.
+012530*================================================================
+012540 AVANZAR-FUENTE.
+012550     IF NOT FIN-FUENTE(WS_IDX_FTE)
+012560        AND WS_FUENTE-CUIT-CONS(WS_IDX_FTE)
+012570               = WS_CONS_MENOR-CUIT-CONS
+012580        PERFORM LEO-FUENTE-SEGUN-IDX
+012590     END-IF.
+
+012600*================================================================
+012610* REPOSICIONAR-FUENTES - EN MODO-REINICIO, AVANZA CADA FUENTE Y
+012620* EL ARCHIVO DE CUENTAS HASTA DEJARLOS JUSTO DESPUES DEL CUIT
+012630* GRABADO EN EL CHECKPOINT, PARA QUE CICLO-CONSORCIO CONTINUE
+012640* DESDE AHI EN LUGAR DE DESDE EL PRINCIPIO.
+012650*================================================================
+012660 REPOSICIONAR-FUENTES.
+012670     PERFORM REPOSICIONAR-FUENTE
+012680         VARYING WS_IDX_FTE FROM 1 BY 1
+012690         UNTIL WS_IDX_FTE > WS_CANT_FUENTES.
+012700     PERFORM POS-CUENTAS
+012710         UNTIL FIN_CTAS
+012720            OR CTA-CUIT-CONS > WS_CKPT-ULT-CUIT.
+
+012730 REPOSICIONAR-FUENTE.
+012740     PERFORM LEO-FUENTE-SEGUN-IDX
+012750         UNTIL FIN-FUENTE(WS_IDX_FTE)
+012760            OR WS_FUENTE-CUIT-CONS(WS_IDX_FTE) > WS_CKPT-ULT-CUIT.
+
+012770*================================================================
+012780* ACTUALIZAR-SIN-FUENTES - PRENDE SIN-FUENTES-ACTIVAS CUANDO
+012790* TODAS LAS FUENTES VIGENTES LLEGARON A FIN DE ARCHIVO, PARA
+012800* QUE LA CORRIDA DE CICLO-CONSORCIO TERMINE.
+012810*================================================================
+012820 ACTUALIZAR-SIN-FUENTES.
+012830     SET SIN-FUENTES-ACTIVAS TO TRUE.
+012840     PERFORM VERIFICAR-FUENTE-ACTIVA
+012850         VARYING WS_IDX_FTE FROM 1 BY 1
+012860         UNTIL WS_IDX_FTE > WS_CANT_FUENTES
+012870            OR NOT SIN-FUENTES-ACTIVAS.
+
+012880 VERIFICAR-FUENTE-ACTIVA.
+012890     IF NOT FIN-FUENTE(WS_IDX_FTE)
+012900        MOVE "N" TO WS_SW_SIN_FUENTES
+012910     END-IF.
+
+012920*================================================================
+012930* VALIDAR-FECHAS - VERIFICA FORMATO (AAAAMMDD NUMERICO, MES Y
+012940* DIA VALIDOS) Y ORDEN (FECHA-BAJA NO ANTERIOR A FECHA-ALTA,
+012950* FECHA-ALTA NO POSTERIOR A HOY) DEL CONSORCIO VIGENTE, Y EL
+012960* MISMO FORMATO/ORDEN PARA LA FECHA-ALTA DE CADA CUENTA ACUMULADA
+012970* EN WS_CUENTAS_CONS. LOS QUE NO PASAN VAN A GRABAR-EXCEPCION-
+012980* FECHA EN LUGAR DE SEGUIR AL LISTADO DE BAJAS O AL ALTA DE
+012990* MAESTRO.
+013000*================================================================
+013010 VALIDAR-FECHAS.
+013020     SET FECHAS-VALIDAS TO TRUE.
+013030     MOVE SPACES TO WS_MOTIVO_FECHA.
+013040     IF WS_CONS_MENOR-FECHA-ALTA(1:8) = SPACES
+013050        SET FECHAS-INVALIDAS TO TRUE
+013060        MOVE "FECHA-ALTA EN BLANCO" TO WS_MOTIVO_FECHA
+013070     ELSE
+013080        MOVE WS_CONS_MENOR-FECHA-ALTA(1:8) TO WS_FECHA-8
+013090        PERFORM VALIDAR-FORMATO-FECHA
+013100        IF FECHAS-INVALIDAS
+013110           MOVE "FECHA-ALTA CON FORMATO INVALIDO"
+013120                TO WS_MOTIVO_FECHA
+013130        ELSE
+013140           MOVE WS_FECHA-AAAAMMDD TO WS_FECHA-ALTA-NUM
+013150           IF WS_FECHA-AAAAMMDD > WS_FECHA_SISTEMA
+013160              SET FECHAS-INVALIDAS TO TRUE
+013170              MOVE "FECHA-ALTA POSTERIOR A LA FECHA DEL SISTEMA"
+013180                   TO WS_MOTIVO_FECHA
+013190           END-IF
+013200        END-IF
+013210     END-IF.
+013220     IF FECHAS-VALIDAS
+013230        AND WS_CONS_MENOR-FECHA-BAJA(1:8) NOT = SPACES
+013240        MOVE WS_CONS_MENOR-FECHA-BAJA(1:8) TO WS_FECHA-8
+013250        PERFORM VALIDAR-FORMATO-FECHA
+013260        IF FECHAS-INVALIDAS
+013270           MOVE "FECHA-BAJA CON FORMATO INVALIDO"
+013280                TO WS_MOTIVO_FECHA
+013290        ELSE
+013300           IF WS_FECHA-AAAAMMDD < WS_FECHA-ALTA-NUM
+013310              SET FECHAS-INVALIDAS TO TRUE
+013320              MOVE "FECHA-BAJA ANTERIOR A FECHA-ALTA"
+013330                   TO WS_MOTIVO_FECHA
+013340           END-IF
+013350        END-IF
+013360     END-IF.
+013370     IF FECHAS-VALIDAS AND WS_CANT_CUENTAS_CONS > 0
+013380        PERFORM VALIDAR-FECHA-CUENTA
+013390            VARYING WS_IDX_CTA_CONS FROM 1 BY 1
+013400            UNTIL WS_IDX_CTA_CONS > WS_CANT_CUENTAS_CONS
+013410               OR FECHAS-INVALIDAS
+013420     END-IF.
+
+013430*================================================================
+013440* VALIDAR-FECHA-CUENTA - VERIFICA FORMATO Y NO-POSTERIORIDAD A
+013450* HOY DE LA FECHA-ALTA DE LA CUENTA WS_IDX_CTA_CONS.
+013460*================================================================
+013470 VALIDAR-FECHA-CUENTA.
+013480     IF WS_CTACONS-FECHA-ALTA(WS_IDX_CTA_CONS)(1:8) = SPACES
+013490        SET FECHAS-INVALIDAS TO TRUE
+013500        MOVE "CTA FECHA-ALTA EN BLANCO" TO WS_MOTIVO_FECHA
+013510     ELSE
+013520        MOVE WS_CTACONS-FECHA-ALTA(WS_IDX_CTA_CONS)(1:8)
+013530             TO WS_FECHA-8
+013540        PERFORM VALIDAR-FORMATO-FECHA
+013550        IF FECHAS-INVALIDAS
+013560           MOVE "CTA FECHA-ALTA INVALIDA" TO WS_MOTIVO_FECHA
+013570        ELSE
+013580           IF WS_FECHA-AAAAMMDD > WS_FECHA_SISTEMA
+013590              SET FECHAS-INVALIDAS TO TRUE
+013600              MOVE "CTA FECHA-ALTA POSTERIOR A HOY"
+013610                   TO WS_MOTIVO_FECHA
+013620           END-IF
+013630        END-IF
+013640     END-IF.
+
+013650*================================================================
+013660* VALIDAR-FORMATO-FECHA - DEJA EN FECHAS-VALIDAS/FECHAS-INVALIDAS
+013670* EL RESULTADO DE VALIDAR WS_FECHA-8 (AAAAMMDD) Y, SI ES VALIDA,
+013680* SU VALOR NUMERICO EN WS_FECHA-AAAAMMDD.
+013690*================================================================
+013700 VALIDAR-FORMATO-FECHA.
+013710     SET FECHAS-VALIDAS TO TRUE.
+013720     IF WS_FECHA-8 NOT NUMERIC
+013730        SET FECHAS-INVALIDAS TO TRUE
+013740     ELSE
+013750        MOVE WS_FECHA-8(1:4) TO WS_FECHA-ANIO_4
+013760        MOVE WS_FECHA-8(5:2) TO WS_FECHA-MM
+013770        MOVE WS_FECHA-8(7:2) TO WS_FECHA-DD
+013780        MOVE WS_FECHA-8      TO WS_FECHA-AAAAMMDD
+013790        IF WS_FECHA-ANIO_4 < 1900
+013800           OR WS_FECHA-MM < 1 OR WS_FECHA-MM > 12
+013810           SET FECHAS-INVALIDAS TO TRUE
+013820        ELSE
+013830           PERFORM CALCULAR-DIAS-MES
+013840           IF WS_FECHA-DD < 1 OR WS_FECHA-DD > WS_FECHA-DIAS_MES
+013850              SET FECHAS-INVALIDAS TO TRUE
+013860           END-IF
+013870        END-IF
+013880     END-IF.
+
+013890*================================================================
+013900* CALCULAR-DIAS-MES - DEJA EN WS_FECHA-DIAS_MES LA CANTIDAD DE
+013910* DIAS DEL MES WS_FECHA-MM DEL ANIO WS_FECHA-ANIO_4.
+013920*================================================================
+013930 CALCULAR-DIAS-MES.
+013940     EVALUATE WS_FECHA-MM
+013950         WHEN 1  MOVE 31 TO WS_FECHA-DIAS_MES
+013960         WHEN 3  MOVE 31 TO WS_FECHA-DIAS_MES
+013970         WHEN 5  MOVE 31 TO WS_FECHA-DIAS_MES
+013980         WHEN 7  MOVE 31 TO WS_FECHA-DIAS_MES
+013990         WHEN 8  MOVE 31 TO WS_FECHA-DIAS_MES
+014000         WHEN 10 MOVE 31 TO WS_FECHA-DIAS_MES
+014010         WHEN 12 MOVE 31 TO WS_FECHA-DIAS_MES
+014020         WHEN 4  MOVE 30 TO WS_FECHA-DIAS_MES
+014030         WHEN 6  MOVE 30 TO WS_FECHA-DIAS_MES
+014040         WHEN 9  MOVE 30 TO WS_FECHA-DIAS_MES
+014050         WHEN 11 MOVE 30 TO WS_FECHA-DIAS_MES
+014060         WHEN 2
+014070             PERFORM VERIFICAR-BISIESTO
+014080             IF WS_FECHA-BISIESTO
+014090                MOVE 29 TO WS_FECHA-DIAS_MES
+014100             ELSE
+014110                MOVE 28 TO WS_FECHA-DIAS_MES
+014120             END-IF
+014130     END-EVALUATE.
+
+014140*================================================================
+014150* VERIFICAR-BISIESTO - AÑO BISIESTO: DIVISIBLE POR 4 Y NO POR
+014160* 100, O DIVISIBLE POR 400.
+014170*================================================================
+014180 VERIFICAR-BISIESTO.
+014190     SET WS_FECHA-NO-BISIESTO TO TRUE.
+014200     DIVIDE WS_FECHA-ANIO_4 BY 4
+014210         GIVING WS_FECHA-COCIENTE REMAINDER WS_FECHA-RESTO_4.
+014220     DIVIDE WS_FECHA-ANIO_4 BY 100
+014230         GIVING WS_FECHA-COCIENTE REMAINDER WS_FECHA-RESTO_100.
+014240     DIVIDE WS_FECHA-ANIO_4 BY 400
+014250         GIVING WS_FECHA-COCIENTE REMAINDER WS_FECHA-RESTO_400.
+014260     IF (WS_FECHA-RESTO_4 = 0 AND WS_FECHA-RESTO_100 NOT = 0)
+014270        OR WS_FECHA-RESTO_400 = 0
+014280        SET WS_FECHA-BISIESTO TO TRUE
+014290     END-IF.
+
+014300*================================================================
+014310* GRABAR-EXCEPCION-FECHA - GRABA EL CONSORCIO VIGENTE EN LA
+014320* LISTA DE EXCEPCIONES DE FECHAS (EXC_FECHAS) CON EL MOTIVO DEL
+014330* RECHAZO, Y NO LO DEJA SEGUIR AL LISTADO DE BAJAS NI AL ALTA
+014340* DE MAESTRO.
+014350*================================================================
+014360 GRABAR-EXCEPCION-FECHA.
+014370     MOVE WS_CONS_MENOR-CUIT-CONS        TO WS_LINEXCF-CUIT.
+014380     MOVE WS_CONS_MENOR-FECHA-ALTA       TO WS_LINEXCF-FECALTA.
+014390     MOVE WS_CONS_MENOR-FECHA-BAJA       TO WS_LINEXCF-FECBAJA.
+014400     MOVE WS_MOTIVO_FECHA                TO WS_LINEXCF-MOTIVO.
+014410     MOVE WS_LINEA-EXCF                  TO LINEA-EXCF.
+014420     WRITE LINEA-EXCF.
+014430     ADD 1 TO WS_CANT_EXC_FECHAS.
+
+014440*================================================================
+014450* OBTENER-ESTADO - BUSCA EN WS_TABLA_ESTADOS LA DESCRIPCION QUE
+014460* CORRESPONDE A WS_CONS_MENOR-ESTADO Y LA DEJA EN
+014470* WS_DESCRIP_ESTADO PARA QUE LA USE ALTA-MAESTRO.
+014480*================================================================
+014490 OBTENER-ESTADO.
+014500     MOVE SPACES TO WS_DESCRIP_ESTADO.
+014510     MOVE 0 TO WS_IDX_EST_ENC.
+014520     PERFORM BUSCAR-ESTADO
+014530         VARYING WS_IDX_EST FROM 1 BY 1
+014540         UNTIL WS_IDX_EST > WS_CANT_ESTADOS
+014550            OR WS_DESCRIP_ESTADO NOT = SPACES.
+014560     IF WS_DESCRIP_ESTADO NOT = SPACES
+014570        ADD 1 TO WS_CONT_ESTADO(WS_IDX_EST_ENC)
+014580     END-IF.
+
+014590 BUSCAR-ESTADO.
+014600     IF WS_ESTADO-CODIGO(WS_IDX_EST) = WS_CONS_MENOR-ESTADO
+014610        MOVE WS_ESTADO-DESCRIP(WS_IDX_EST) TO WS_DESCRIP_ESTADO
+014620        MOVE WS_IDX_EST TO WS_IDX_EST_ENC
+014630     END-IF.
+
+014640*================================================================
+014650* LISTAR-BAJA - ARMA EL RENGLON DE DETALLE DEL LISTADO DE BAJAS
+014660* CON CUIT, NOMBRE, FECHA DE ALTA Y FECHA DE BAJA, RESPETANDO EL
+014670* CORTE DE PAGINA CADA WS_MAX_LINEAS RENGLONES.
+014680*================================================================
+014690 LISTAR-BAJA.
+014700     IF WS_NRO_HOJA = 0 OR WS_CANT_LINEAS >= WS_MAX_LINEAS
+014710        PERFORM IMPRIMO-ENCABEZADO
+014720     END-IF.
+
+014730     MOVE WS_CONS_MENOR-CUIT-CONS        TO WS_LINDET-CUIT.
+014740     MOVE WS_CONS_MENOR-NOMBRE-CONSORCIO TO WS_LINDET-NOMBRE.
+014750     MOVE WS_CONS_MENOR-FECHA-ALTA       TO WS_LINDET-FECALTA.
+014760     MOVE WS_CONS_MENOR-FECHA-BAJA       TO WS_LINDET-FECBAJA.
+014770     MOVE WS_LINEA_DETALLE TO LINEA.
+014780     WRITE LINEA.
+014790     ADD 1 TO WS_CANT_LINEAS.
+014800     ADD 1 TO WS_CANT_BAJAS.
+
+014810*================================================================
+014820* ACTUALIZAR-MAESTRO-BAJA - DEJA EN MAESTRO EL ESTADO VIGENTE
+014830* (BAJA) DEL CONSORCIO, EN LUGAR DE DEJAR AHI EL REGISTRO DE SU
+014840* ULTIMA ALTA. EL MAESTRO ES INDEXADO Y PERSISTE ENTRE CORRIDAS
+014850* (REQUERIMIENTO DE CONSULTA DE ESTADO VIGENTE), ASI QUE UNA
+014860* BAJA TIENE QUE ACTUALIZARLO IGUAL QUE ALTA-MAESTRO LO HACE
+014870* PARA UN ALTA: SE INTENTA REWRITE (CASO NORMAL, EL CONSORCIO YA
+014880* TENIA UN REGISTRO DE UNA ALTA ANTERIOR) Y, SI NO EXISTIA
+014890* (FS_MAE = "23", CONSORCIO QUE PASA DIRECTO A BAJA SIN HABER
+014900* PASADO ANTES POR ALTA-MAESTRO), SE HACE WRITE EN SU LUGAR.
+014910*================================================================
+014920 ACTUALIZAR-MAESTRO-BAJA.
+014930     MOVE WS_CONS_MENOR-CUIT-CONS        TO MAE-CUIT-CONS.
+014940     MOVE WS_CONS_MENOR-FECHA-ALTA       TO MAE-FECHA-ALTA.
+014950     MOVE WS_CONS_MENOR-ESTADO           TO MAE-ESTADO.
+014960     MOVE WS_DESCRIP_ESTADO              TO MAE-DESCRIP-ESTADO.
+014970     MOVE WS_CONS_MENOR-NOMBRE-CONSORCIO TO MAE-NOMBRE-CONSORCIO.
+014980     MOVE WS_CONS_MENOR-TEL              TO MAE-TEL.
+014990     MOVE WS_CONS_MENOR-DIR              TO MAE-DIR.
+015000     MOVE 0 TO MAE-NRO-CTA.
+015010     REWRITE MAE.
+015020     IF FS_MAE = "23"
+015030        WRITE MAE
+015040     END-IF.
+015050     IF FS_MAE NOT = "00"
+015060        DISPLAY "Error al actualizar Maestro a BAJA CUIT "
+015070                WS_CONS_MENOR-CUIT-CONS ": " FS_MAE
+015080        STOP RUN
+015090     END-IF.
+
+015100*================================================================
+015110* VALIDAR-CUENTA - VERIFICA, PARA CADA CUENTA ACUMULADA EN
+015120* WS_CUENTAS_CONS, QUE SU ENTIDAD/SUCURSAL ESTE EN EL CATALOGO DE
+015130* BANCOS. LAS QUE NO LO ESTAN SE GRABAN EN EXC_BANCOS Y NO SE
+015140* USAN PARA ALTA-MAESTRO NI GRABAR-CUENTAS-MAESTRO.
+015150*================================================================
+015160 VALIDAR-CUENTA.
+015170     PERFORM VALIDAR-CUENTA-SEGUN-IDX
+015180         VARYING WS_IDX_CTA_CONS FROM 1 BY 1
+015190         UNTIL WS_IDX_CTA_CONS > WS_CANT_CUENTAS_CONS.
+
+015200 VALIDAR-CUENTA-SEGUN-IDX.
+015210     SET CTACONS-INVALIDA(WS_IDX_CTA_CONS) TO TRUE.
+015220     PERFORM BUSCAR-BANCO
+015230         VARYING WS_IDX_BAN FROM 1 BY 1
+015240         UNTIL WS_IDX_BAN > WS_CANT_BANCOS
+015250            OR CTACONS-VALIDA(WS_IDX_CTA_CONS).
+015260     IF CTACONS-INVALIDA(WS_IDX_CTA_CONS)
+015270        PERFORM GRABAR-EXCEPCION-BANCO
+015280     END-IF.
+
+015290 BUSCAR-BANCO.
+015300     IF WS_BANCO-ENTIDAD(WS_IDX_BAN)
+015310           = WS_CTACONS-ENTIDAD(WS_IDX_CTA_CONS)
+015320        AND WS_BANCO-SUCURSAL(WS_IDX_BAN)
+015330           = WS_CTACONS-SUCURSAL(WS_IDX_CTA_CONS)
+015340        SET CTACONS-VALIDA(WS_IDX_CTA_CONS) TO TRUE
+015350     END-IF.
+
+015360 GRABAR-EXCEPCION-BANCO.
+015370     MOVE WS_CONS_MENOR-CUIT-CONS TO WS_LINEXCB-CUIT.
+015380     MOVE WS_CTACONS-NRO-CTA(WS_IDX_CTA_CONS)  TO WS_LINEXCB-CTA.
+015390     MOVE WS_CTACONS-ENTIDAD(WS_IDX_CTA_CONS)  TO WS_LINEXCB-ENT.
+015400     MOVE WS_CTACONS-SUCURSAL(WS_IDX_CTA_CONS) TO WS_LINEXCB-SUC.
+015410     MOVE WS_LINEA-EXCB           TO LINEA-EXCB.
+015420     WRITE LINEA-EXCB.
+015430     ADD 1 TO WS_CANT_EXC_BANCOS.
+
+015440*================================================================
+015450* ALTA-MAESTRO - GRABA EL REGISTRO DE MAESTRO PARA EL CONSORCIO
+015460* VIGENTE. EL MAESTRO ES INDEXADO POR MAE-CUIT-CONS: SE INTENTA
+015470* WRITE Y, SI YA EXISTIA UN REGISTRO CON ESA CLAVE (DE UNA
+015480* CORRIDA ANTERIOR DEL MISMO DIA), SE HACE REWRITE EN SU LUGAR.
+015490* MAE-NRO-CTA GUARDA SOLO LA CUENTA PRINCIPAL (LA PRIMERA VALIDA
+015500* DE WS_CUENTAS_CONS); EL RESTO, SI LAS HAY, VA A
+015510* GRABAR-CUENTAS-MAESTRO.
+015520*================================================================
+015530 ALTA-MAESTRO.
+015540     MOVE WS_CONS_MENOR-CUIT-CONS        TO MAE-CUIT-CONS.
+015550     MOVE WS_CONS_MENOR-FECHA-ALTA       TO MAE-FECHA-ALTA.
+015560     MOVE WS_CONS_MENOR-ESTADO           TO MAE-ESTADO.
+015570     MOVE WS_DESCRIP_ESTADO              TO MAE-DESCRIP-ESTADO.
+015580     MOVE WS_CONS_MENOR-NOMBRE-CONSORCIO TO MAE-NOMBRE-CONSORCIO.
+015590     MOVE WS_CONS_MENOR-TEL              TO MAE-TEL.
+015600     MOVE WS_CONS_MENOR-DIR              TO MAE-DIR.
+015610     MOVE 0 TO MAE-NRO-CTA.
+015620     MOVE 0 TO WS_IDX_CTA_CONS.
+015630     PERFORM BUSCAR-CUENTA-PRINCIPAL
+015640         VARYING WS_IDX_CTA_CONS FROM 1 BY 1
+015650         UNTIL WS_IDX_CTA_CONS > WS_CANT_CUENTAS_CONS
+015660            OR MAE-NRO-CTA NOT = 0.
+015670     WRITE MAE.
+015680     IF FS_MAE = "22"
+015690        REWRITE MAE
+015700     END-IF.
+015710     IF FS_MAE NOT = "00"
+015720        DISPLAY "Error al grabar Maestro CUIT "
+015730                WS_CONS_MENOR-CUIT-CONS ": " FS_MAE
+015740        STOP RUN
+015750     END-IF.
+015760     ADD 1 TO WS_CANT_CONSORCIOS.
+
+015770 BUSCAR-CUENTA-PRINCIPAL.
+015780     IF CTACONS-VALIDA(WS_IDX_CTA_CONS)
+015790        MOVE WS_CTACONS-NRO-CTA(WS_IDX_CTA_CONS) TO MAE-NRO-CTA
+015800     END-IF.
+
+015810*================================================================
+015820* GRABAR-CUENTAS-MAESTRO - VUELCA A CUENTAS-MAESTRO.DAT UNA FILA
+015830* POR CADA CUENTA VALIDA DEL CONSORCIO VIGENTE, PARA QUE LOS
+015840* CONSORCIOS CON MAS DE UNA CUENTA NO PIERDAN LAS DEMAS (MAESTRO
+015850* SOLO CONSERVA LA PRINCIPAL EN MAE-NRO-CTA).
+015860*================================================================
+015870 GRABAR-CUENTAS-MAESTRO.
+015880     PERFORM GRABAR-CUENTA-MAESTRO-SEGUN-IDX
+015890         VARYING WS_IDX_CTA_CONS FROM 1 BY 1
+015900         UNTIL WS_IDX_CTA_CONS > WS_CANT_CUENTAS_CONS.
+
+015910 GRABAR-CUENTA-MAESTRO-SEGUN-IDX.
+015920     IF CTACONS-VALIDA(WS_IDX_CTA_CONS)
+015930        MOVE WS_CONS_MENOR-CUIT-CONS TO CTAM-CUIT-CONS
+015940        MOVE WS_CTACONS-NRO-CTA(WS_IDX_CTA_CONS)
+015950             TO CTAM-NRO-CTA
+015960        MOVE WS_CTACONS-FECHA-ALTA(WS_IDX_CTA_CONS)
+015970             TO CTAM-FECHA-ALTA
+015980        MOVE WS_CTACONS-ENTIDAD(WS_IDX_CTA_CONS)
+015990             TO CTAM-ENTIDAD
+016000        MOVE WS_CTACONS-SUCURSAL(WS_IDX_CTA_CONS)
+016010             TO CTAM-SUCURSAL
+016020        WRITE REG-CTAS-MAESTRO
+016030        IF FS_CTAM NOT = "00"
+016040           DISPLAY "Error al grabar Cuentas-Maestro CUIT "
+016050                   WS_CONS_MENOR-CUIT-CONS ": " FS_CTAM
+016060           STOP RUN
+016070        END-IF
+016080     END-IF.
+
+016090*================================================================
+016100* MOSTRAR-ESTADISTICAS - RESUMEN DE CIERRE DE LA CORRIDA: TOTALES
+016110* GENERALES, DESGLOSE POR CODIGO DE ESTADO Y COMPARACION CONTRA
+016120* LOS TOTALES DE LA CORRIDA ANTERIOR (HISTORIA.DAT).
+016130*================================================================
+016140 MOSTRAR-ESTADISTICAS.
+016150     DISPLAY "MOSTRAR-ESTADISTICAS".
+016160     PERFORM LEO-HISTORIA-ANTERIOR.
+016170     DISPLAY "ALTAS EN MAESTRO.....: " WS_CANT_CONSORCIOS.
+016180     DISPLAY "BAJAS LISTADAS.......: " WS_CANT_BAJAS.
+016190     DISPLAY "CUENTAS RECHAZADAS...: " WS_CANT_EXC_BANCOS.
+016200     DISPLAY "FECHAS RECHAZADAS....: " WS_CANT_EXC_FECHAS.
+016210     DISPLAY "DESGLOSE POR ESTADO:".
+016220     PERFORM MOSTRAR-ESTADO-SEGUN-IDX
+016230         VARYING WS_IDX_EST FROM 1 BY 1
+016240         UNTIL WS_IDX_EST > WS_CANT_ESTADOS.
+016250     IF HAY-HISTORIA-ANTERIOR
+016260        DISPLAY "COMPARACION CONTRA LA CORRIDA ANTERIOR:"
+016270        DISPLAY "  ALTAS....: " WS_CANT_CONSORCIOS
+016280                " (ANT " WS_HIST-CONSORCIOS-ANT ")"
+016290        DISPLAY "  BAJAS....: " WS_CANT_BAJAS
+016300                " (ANT " WS_HIST-BAJAS-ANT ")"
+016310        DISPLAY "  RECHAZOS.: " WS_CANT_EXC_BANCOS
+016320                " (ANT " WS_HIST-EXC-ANT ")"
+016330        DISPLAY "  FECHAS...: " WS_CANT_EXC_FECHAS
+016340                " (ANT " WS_HIST-EXCFECHAS-ANT ")"
+016350     ELSE
+016360        DISPLAY "  (NO HAY CORRIDA ANTERIOR PARA COMPARAR)"
+016370     END-IF.
+016380     PERFORM GRABAR-HISTORIA.
+
+016390 MOSTRAR-ESTADO-SEGUN-IDX.
+016400     DISPLAY "  ESTADO " WS_ESTADO-CODIGO(WS_IDX_EST) " "
+016410             WS_ESTADO-DESCRIP(WS_IDX_EST) ": "
+016420             WS_CONT_ESTADO(WS_IDX_EST).
+
+016430*================================================================
+016440* LEO-HISTORIA-ANTERIOR - LEE (SI EXISTE) EL UNICO REGISTRO DE
+016450* HISTORIA.DAT CON LOS TOTALES DE LA CORRIDA ANTERIOR, ANTES DE
+016460* QUE GRABAR-HISTORIA LO REEMPLACE POR LOS DE LA CORRIDA ACTUAL.
+016470*================================================================
+016480 LEO-HISTORIA-ANTERIOR.
+016490     OPEN INPUT HISTORIA.
+016500     IF FS_HIST = "00"
+016510        READ HISTORIA
+016520        IF FS_HIST = "00"
+016530           MOVE HIST-CANT-CONSORCIOS TO WS_HIST-CONSORCIOS-ANT
+016540           MOVE HIST-CANT-BAJAS      TO WS_HIST-BAJAS-ANT
+016550           MOVE HIST-CANT-EXC-BANCOS TO WS_HIST-EXC-ANT
+016560           MOVE HIST-CANT-EXC-FECHAS TO WS_HIST-EXCFECHAS-ANT
+016570           SET HAY-HISTORIA-ANTERIOR TO TRUE
+016580        END-IF
+016590        CLOSE HISTORIA
+016600     END-IF.
+
+016610*================================================================
+016620* GRABAR-HISTORIA - DEJA EN HISTORIA.DAT LOS TOTALES DE ESTA
+016630* CORRIDA PARA QUE LA PROXIMA CORRIDA SE COMPARE CONTRA ELLOS.
+016640*================================================================
+016650 GRABAR-HISTORIA.
+016660     OPEN OUTPUT HISTORIA.
+016670     IF FS_HIST = "00"
+016680        MOVE WS_CANT_CONSORCIOS TO HIST-CANT-CONSORCIOS
+016690        MOVE WS_CANT_BAJAS      TO HIST-CANT-BAJAS
+016700        MOVE WS_CANT_EXC_BANCOS TO HIST-CANT-EXC-BANCOS
+016710        MOVE WS_CANT_EXC_FECHAS TO HIST-CANT-EXC-FECHAS
+016720        WRITE REG-HISTORIA
+016730        CLOSE HISTORIA
+016740     END-IF.
+
+016750*================================================================
+016760* CERRAR-ARCHIVOS - CIERRE ORDENADO DE TODOS LOS ARCHIVOS
+016770*================================================================
+016780 CERRAR-ARCHIVOS.
+016790     DISPLAY "CERRAR-ARCHIVOS".
+016800     PERFORM CERRAR-FUENTE-SEGUN-IDX
+016810         VARYING WS_IDX_FTE FROM 1 BY 1
+016820         UNTIL WS_IDX_FTE > WS_CANT_FUENTES.
+016830     CLOSE CUENTAS ESTADOS MAESTRO
+016840           LISTADO_BAJAS BANCOS EXC_BANCOS
+016850           CTAS_MAESTRO EXC_FECHAS.
+
+016860*================================================================
+016870* CERRAR-FUENTE-SEGUN-IDX - CIERRA EL SLOT WS_IDX_FTE.
+016880*================================================================
+016890 CERRAR-FUENTE-SEGUN-IDX.
+016900     EVALUATE WS_IDX_FTE
+016910         WHEN 1
+016920             CLOSE CONSF01
+016930         WHEN 2
+016940             CLOSE CONSF02
+016950         WHEN 3
+016960             CLOSE CONSF03
+016970         WHEN 4
+016980             CLOSE CONSF04
+016990         WHEN 5
+017000             CLOSE CONSF05
+017010         WHEN 6
+017020             CLOSE CONSF06
+017030     END-EVALUATE.
