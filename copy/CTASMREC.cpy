@@ -0,0 +1,12 @@
+      *================================================================
+      * CTASMREC - LAYOUT DEL REGISTRO DE CUENTAS-MAESTRO.DAT, UNA FILA
+      * POR CADA CUENTA BANCARIA VALIDA DE UN CONSORCIO DADO DE ALTA.
+      * COMPARTIDO POR ALGO4-TP-PARTE1 (LO GENERA) Y ALGO4EXP (EL
+      * EXTRACTO PARA EL SISTEMA DE FACTURACION).
+      *================================================================
+       01  REG-CTAS-MAESTRO.
+           03 CTAM-CUIT-CONS          PIC 9(15).
+           03 CTAM-NRO-CTA            PIC 9(08).
+           03 CTAM-FECHA-ALTA         PIC X(10).
+           03 CTAM-ENTIDAD            PIC 9(03).
+           03 CTAM-SUCURSAL           PIC 9(03).
