@@ -0,0 +1,10 @@
+      *================================================================
+      * ESTTAB - TABLA EN MEMORIA DE LOS ESTADOS DE CONSORCIO (EST).
+      * CARGADA DESDE ESTADOS.DAT. COMPARTIDA POR ALGO4-TP-PARTE1
+      * (LECTURA, VIA OBTENER-ESTADO) Y ESTMANT (MANTENIMIENTO).
+      *================================================================
+       01  WS_TABLA_ESTADOS.
+           03 WS_CANT_ESTADOS        PIC 9(04) VALUE 0.
+           03 WS_ESTADO OCCURS 50 TIMES.
+              05 WS_ESTADO-CODIGO    PIC 9(02).
+              05 WS_ESTADO-DESCRIP   PIC X(15).
