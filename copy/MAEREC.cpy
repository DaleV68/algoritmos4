@@ -0,0 +1,19 @@
+      *================================================================
+      * MAEREC - LAYOUT DEL REGISTRO DE MAESTRO DE CONSORCIOS (MAE).
+      * COMPARTIDO POR ALGO4-TP-PARTE1 (LO GENERA), ESTMANT (CONSULTA
+      * DE USO DE UN ESTADO ANTES DE DARLO DE BAJA) Y ALGO4EXP (EL
+      * EXTRACTO PARA EL SISTEMA DE FACTURACION).
+      *----------------------------------------------------------------
+      * MAE-ESTADO GUARDA EL CODIGO DE ESTADO (NO SOLO SU DESCRIPCION,
+      * QUE PUEDE CAMBIAR DE TEXTO SIN CAMBIAR DE CODIGO). ESTMANT LO
+      * USA PARA LA VERIFICACION DE ESTADO EN USO ANTES DE UNA BAJA.
+      *================================================================
+       01  MAE.
+           03 MAE-CUIT-CONS           PIC 9(15).
+           03 MAE-FECHA-ALTA          PIC X(10).
+           03 MAE-ESTADO              PIC 9(02).
+           03 MAE-DESCRIP-ESTADO      PIC X(15).
+           03 MAE-NOMBRE-CONSORCIO    PIC X(30).
+           03 MAE-TEL                 PIC X(15).
+           03 MAE-DIR                 PIC X(30).
+           03 MAE-NRO-CTA             PIC 9(08).
