@@ -0,0 +1,309 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ESTMANT.
+000030 AUTHOR. SISTEMAS CONSORCIOS.
+000040 INSTALLATION. CONSORCIOS SA - CENTRO DE COMPUTOS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* HISTORIAL DE MODIFICACIONES
+000090*----------------------------------------------------------------
+000100* 2026-08-09  DLV  VERSION INICIAL. MANTENIMIENTO DE ESTADOS.DAT
+000110*                  (ALTA/BAJA/MODIFICACION) CON CONTROL DE
+000120*                  CODIGOS DUPLICADOS Y DE ESTADOS EN USO EN EL
+000130*                  MAESTRO DE CONSORCIOS.
+000140* 2026-08-09  DLV  CARGAR-TABLA CORTA LA CARGA INICIAL DE
+000150*                  ESTADOS.DAT AL LLEGAR A WS_MAX_ESTADOS EN
+000160*                  LUGAR DE SEGUIR INDEXANDO WS_ESTADO MAS ALLA
+000170*                  DE SU OCCURS 50, CON UNA ADVERTENCIA SI QUEDO
+000180*                  CONTENIDO SIN CARGAR.
+000190* 2026-08-09  DLV  VERIFICAR-USO-ESTADO/LEER-MAESTRO-USO AHORA
+000200*                  COMPARAN POR MAE-ESTADO (CODIGO) EN LUGAR DE
+000210*                  MAE-DESCRIP-ESTADO, PARA QUE UN MODIFICAR-
+000220*                  ESTADO POSTERIOR NO DEJE DE DETECTAR EL USO.
+000230* 2026-08-09  DLV  GRABAR-TABLA/ESCRIBIR-ESTADO VERIFICAN FS_EST
+000240*                  LUEGO DEL OPEN OUTPUT Y DE CADA WRITE, IGUAL
+000250*                  QUE EL RESTO DE LOS ACCESOS A ARCHIVO DE ESTE
+000260*                  SISTEMA. ALTA-ESTADO USA WS_MAX_ESTADOS EN
+000270*                  LUGAR DEL LITERAL 50 PARA EL TOPE DE CARGA.
+000280*                  VERIFICAR-USO-ESTADO DISTINGUE FS_MAE = "35"
+000290*                  (SIN MAESTRO TODAVIA, NO ESTA EN USO) DE
+000300*                  CUALQUIER OTRO ERROR DE APERTURA, QUE AHORA
+000310*                  SE INFORMA Y RECHAZA LA BAJA POR PRECAUCION.
+000320*================================================================
+
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT ESTADOS      ASSIGN TO DISK
+000370                          FILE STATUS IS FS_EST.
+
+000380     SELECT MAESTRO      ASSIGN TO DISK
+000390                          ORGANIZATION IS INDEXED
+000400                          ACCESS MODE IS SEQUENTIAL
+000410                          RECORD KEY IS MAE-CUIT-CONS
+000420                          FILE STATUS IS FS_MAE.
+
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  ESTADOS LABEL RECORD IS STANDARD
+000460             VALUE OF FILE-ID IS "estados.dat".
+
+000470 01  EST.
+000480     03 EST-ESTADO              PIC 9(02).
+000490     03 EST-DESCRIP             PIC X(15).
+
+000500 FD  MAESTRO LABEL RECORD IS STANDARD
+000510             VALUE OF FILE-ID IS "maestro.dat".
+
+000520     COPY MAEREC.
+
+000530 WORKING-STORAGE SECTION.
+000540 77  FS_EST                PIC XX.
+000550 77  FS_MAE                PIC XX.
+000560 77  WS_OPCION             PIC 9(01) VALUE 0.
+000570 77  WS_COD_ENTRADA        PIC 9(02) VALUE 0.
+000580 77  WS_DESC_ENTRADA       PIC X(15) VALUE SPACES.
+000590 77  WS_IDX_ENCONTRADO     PIC 9(04) VALUE 0.
+000600 77  WS_IDX_EST            PIC 9(04) VALUE 0.
+000610 77  WS_MAX_ESTADOS        PIC 9(02) VALUE 50.
+
+000620     COPY ESTTAB.
+
+000630 01  WS_SWITCHES.
+000640     03 WS_SW_ENCONTRADO   PIC X(01) VALUE "N".
+000650        88 ENCONTRADO                VALUE "S".
+000660        88 NO-ENCONTRADO             VALUE "N".
+000670     03 WS_SW_EN_USO       PIC X(01) VALUE "N".
+000680        88 EN-USO                    VALUE "S".
+000690        88 NO-EN-USO                 VALUE "N".
+000700     03 WS_SW_FIN_MAE      PIC X(01) VALUE "N".
+000710        88 FIN_MAE                   VALUE "S".
+
+000720 PROCEDURE DIVISION.
+000730     PERFORM INICIALIZAR.
+000740     PERFORM CARGAR-TABLA.
+000750     PERFORM PROCESAR-MENU UNTIL WS_OPCION = 9.
+000760     STOP RUN.
+
+000770*================================================================
+000780* INICIALIZAR - APERTURA INICIAL DEL ARCHIVO DE ESTADOS
+000790*================================================================
+000800 INICIALIZAR.
+000810     OPEN INPUT ESTADOS.
+000820     IF FS_EST NOT = "00"
+000830        DISPLAY "Error al abrir Archivo de Estados: " FS_EST
+000840        STOP RUN
+000850     END-IF.
+
+000860*================================================================
+000870* CARGAR-TABLA - LEE ESTADOS.DAT COMPLETO A WS_TABLA_ESTADOS
+000880*================================================================
+000890 CARGAR-TABLA.
+000900     MOVE 0 TO WS_CANT_ESTADOS.
+000910     PERFORM LEER-ESTADO
+000920         UNTIL FS_EST = "10"
+000930            OR WS_CANT_ESTADOS = WS_MAX_ESTADOS.
+000940     IF WS_CANT_ESTADOS = WS_MAX_ESTADOS AND FS_EST NOT = "10"
+000950        DISPLAY "ADVERTENCIA: TABLA LLENA (" WS_MAX_ESTADOS
+000960                "), SE IGNORA EL RESTO DE ESTADOS.DAT"
+000970     END-IF.
+000980     CLOSE ESTADOS.
+000990     DISPLAY "ESTADOS CARGADOS: " WS_CANT_ESTADOS.
+
+001000 LEER-ESTADO.
+001010     READ ESTADOS
+001020         AT END
+001030             MOVE "10" TO FS_EST
+001040         NOT AT END
+001050             ADD 1 TO WS_CANT_ESTADOS
+001060             MOVE EST-ESTADO  TO WS_ESTADO-CODIGO(WS_CANT_ESTADOS)
+001070             MOVE EST-DESCRIP
+001080                  TO WS_ESTADO-DESCRIP(WS_CANT_ESTADOS)
+001090     END-READ.
+
+001100*================================================================
+001110* GRABAR-TABLA - REGRABA ESTADOS.DAT COMPLETO DESDE LA TABLA
+001120*================================================================
+001130 GRABAR-TABLA.
+001140     OPEN OUTPUT ESTADOS.
+001150     IF FS_EST NOT = "00"
+001160        DISPLAY "Error al grabar Estados: " FS_EST
+001170        STOP RUN
+001180     END-IF.
+001190     PERFORM ESCRIBIR-ESTADO
+001200         VARYING WS_IDX_EST FROM 1 BY 1
+001210         UNTIL WS_IDX_EST > WS_CANT_ESTADOS.
+001220     CLOSE ESTADOS.
+
+001230 ESCRIBIR-ESTADO.
+001240     MOVE WS_ESTADO-CODIGO(WS_IDX_EST)  TO EST-ESTADO.
+001250     MOVE WS_ESTADO-DESCRIP(WS_IDX_EST) TO EST-DESCRIP.
+001260     WRITE EST.
+001270     IF FS_EST NOT = "00"
+001280        DISPLAY "Error al grabar Estados: " FS_EST
+001290        STOP RUN
+001300     END-IF.
+
+001310*================================================================
+001320* PROCESAR-MENU - MENU PRINCIPAL DEL MANTENIMIENTO DE ESTADOS
+001330*================================================================
+001340 PROCESAR-MENU.
+001350     DISPLAY " ".
+001360     DISPLAY "MANTENIMIENTO DE ESTADOS DE CONSORCIO".
+001370     DISPLAY "1 - ALTA DE ESTADO".
+001380     DISPLAY "2 - BAJA (RETIRO) DE ESTADO".
+001390     DISPLAY "3 - MODIFICAR DESCRIPCION DE ESTADO".
+001400     DISPLAY "4 - LISTAR ESTADOS".
+001410     DISPLAY "9 - SALIR".
+001420     DISPLAY "OPCION: " WITH NO ADVANCING.
+001430     ACCEPT WS_OPCION.
+001440     EVALUATE WS_OPCION
+001450         WHEN 1 PERFORM ALTA-ESTADO
+001460         WHEN 2 PERFORM BAJA-ESTADO
+001470         WHEN 3 PERFORM MODIFICAR-ESTADO
+001480         WHEN 4 PERFORM LISTAR-ESTADOS
+001490         WHEN 9 CONTINUE
+001500         WHEN OTHER DISPLAY "OPCION INVALIDA"
+001510     END-EVALUATE.
+
+001520*================================================================
+001530* BUSCAR-CODIGO - BUSCA WS_COD_ENTRADA EN LA TABLA DE ESTADOS Y
+001540* DEJA EL RESULTADO EN ENCONTRADO/WS_IDX_ENCONTRADO
+001550*================================================================
+001560 BUSCAR-CODIGO.
+001570     SET NO-ENCONTRADO TO TRUE.
+001580     MOVE 0 TO WS_IDX_ENCONTRADO.
+001590     PERFORM EVALUAR-CODIGO
+001600         VARYING WS_IDX_EST FROM 1 BY 1
+001610         UNTIL WS_IDX_EST > WS_CANT_ESTADOS
+001620            OR ENCONTRADO.
+
+001630 EVALUAR-CODIGO.
+001640     IF WS_ESTADO-CODIGO(WS_IDX_EST) = WS_COD_ENTRADA
+001650        SET ENCONTRADO TO TRUE
+001660        MOVE WS_IDX_EST TO WS_IDX_ENCONTRADO
+001670     END-IF.
+
+001680*================================================================
+001690* ALTA-ESTADO - AGREGA UN CODIGO NUEVO, RECHAZANDO DUPLICADOS
+001700*================================================================
+001710 ALTA-ESTADO.
+001720     DISPLAY "CODIGO (2 DIGITOS): " WITH NO ADVANCING.
+001730     ACCEPT WS_COD_ENTRADA.
+001740     PERFORM BUSCAR-CODIGO.
+001750     IF ENCONTRADO
+001760        DISPLAY "ERROR: EL CODIGO YA EXISTE, NO SE AGREGA."
+001770     ELSE
+001780        IF WS_CANT_ESTADOS NOT < WS_MAX_ESTADOS
+001790           DISPLAY "ERROR: TABLA DE ESTADOS LLENA."
+001800        ELSE
+001810           DISPLAY "DESCRIPCION (HASTA 15): " WITH NO ADVANCING
+001820           ACCEPT WS_DESC_ENTRADA
+001830           ADD 1 TO WS_CANT_ESTADOS
+001840           MOVE WS_COD_ENTRADA
+001850                TO WS_ESTADO-CODIGO(WS_CANT_ESTADOS)
+001860           MOVE WS_DESC_ENTRADA
+001870                TO WS_ESTADO-DESCRIP(WS_CANT_ESTADOS)
+001880           PERFORM GRABAR-TABLA
+001890           DISPLAY "ESTADO AGREGADO."
+001900        END-IF
+001910     END-IF.
+
+001920*================================================================
+001930* MODIFICAR-ESTADO - CAMBIA LA DESCRIPCION DE UN CODIGO EXISTENTE
+001940*================================================================
+001950 MODIFICAR-ESTADO.
+001960     DISPLAY "CODIGO A MODIFICAR: " WITH NO ADVANCING.
+001970     ACCEPT WS_COD_ENTRADA.
+001980     PERFORM BUSCAR-CODIGO.
+001990     IF NO-ENCONTRADO
+002000        DISPLAY "ERROR: EL CODIGO NO EXISTE."
+002010     ELSE
+002020        DISPLAY "NUEVA DESCRIPCION: " WITH NO ADVANCING
+002030        ACCEPT WS_DESC_ENTRADA
+002040        MOVE WS_DESC_ENTRADA
+002050             TO WS_ESTADO-DESCRIP(WS_IDX_ENCONTRADO)
+002060        PERFORM GRABAR-TABLA
+002070        DISPLAY "ESTADO MODIFICADO."
+002080     END-IF.
+
+002090*================================================================
+002100* BAJA-ESTADO - RETIRA UN CODIGO, SALVO QUE ESTE EN USO EN EL
+002110* MAESTRO DE CONSORCIOS (MAE-ESTADO)
+002120*================================================================
+002130 BAJA-ESTADO.
+002140     DISPLAY "CODIGO A DAR DE BAJA: " WITH NO ADVANCING.
+002150     ACCEPT WS_COD_ENTRADA.
+002160     PERFORM BUSCAR-CODIGO.
+002170     IF NO-ENCONTRADO
+002180        DISPLAY "ERROR: EL CODIGO NO EXISTE."
+002190     ELSE
+002200        PERFORM VERIFICAR-USO-ESTADO
+002210        IF EN-USO
+002220           DISPLAY "ERROR: EL ESTADO ESTA EN USO EN EL MAESTRO, "
+002230           DISPLAY "NO SE PUEDE DAR DE BAJA."
+002240        ELSE
+002250           PERFORM ELIMINAR-DE-TABLA
+002260           PERFORM GRABAR-TABLA
+002270           DISPLAY "ESTADO DADO DE BAJA."
+002280        END-IF
+002290     END-IF.
+
+002300*================================================================
+002310* VERIFICAR-USO-ESTADO - RECORRE MAESTRO.DAT BUSCANDO ALGUN
+002320* REGISTRO CON EL CODIGO DEL ESTADO A RETIRAR (MAE-ESTADO, NO LA
+002330* DESCRIPCION, QUE PUEDE HABER CAMBIADO DE TEXTO SIN CAMBIAR DE
+002340* CODIGO POR UN MODIFICAR-ESTADO POSTERIOR AL ALTA DEL MAESTRO).
+002350*================================================================
+002360 VERIFICAR-USO-ESTADO.
+002370     SET NO-EN-USO TO TRUE.
+002380     OPEN INPUT MAESTRO.
+002390     IF FS_MAE = "00"
+002400        MOVE "N" TO WS_SW_FIN_MAE
+002410        PERFORM LEER-MAESTRO-USO
+002420            UNTIL FIN_MAE OR EN-USO
+002430        CLOSE MAESTRO
+002440     ELSE
+002450        IF FS_MAE NOT = "35"
+002460           DISPLAY "ERROR AL ABRIR MAESTRO: " FS_MAE
+002470           DISPLAY "NO SE PUEDE VERIFICAR SI EL ESTADO ESTA EN "
+002480           DISPLAY "USO, SE RECHAZA LA BAJA POR PRECAUCION."
+002490           SET EN-USO TO TRUE
+002500        END-IF
+002510     END-IF.
+
+002520 LEER-MAESTRO-USO.
+002530     READ MAESTRO
+002540         AT END
+002550             SET FIN_MAE TO TRUE
+002560         NOT AT END
+002570             IF MAE-ESTADO
+002580                = WS_ESTADO-CODIGO(WS_IDX_ENCONTRADO)
+002590                SET EN-USO TO TRUE
+002600             END-IF
+002610     END-READ.
+
+002620*================================================================
+002630* ELIMINAR-DE-TABLA - QUITA WS_IDX_ENCONTRADO DE LA TABLA,
+002640* CORRIENDO UN LUGAR HACIA ARRIBA A LOS QUE LE SIGUEN
+002650*================================================================
+002660 ELIMINAR-DE-TABLA.
+002670     PERFORM CORRER-ESTADO
+002680         VARYING WS_IDX_EST FROM WS_IDX_ENCONTRADO BY 1
+002690         UNTIL WS_IDX_EST NOT < WS_CANT_ESTADOS.
+002700     SUBTRACT 1 FROM WS_CANT_ESTADOS.
+
+002710 CORRER-ESTADO.
+002720     MOVE WS_ESTADO(WS_IDX_EST + 1) TO WS_ESTADO(WS_IDX_EST).
+
+002730*================================================================
+002740* LISTAR-ESTADOS - MUESTRA LA TABLA COMPLETA POR CONSOLA
+002750*================================================================
+002760 LISTAR-ESTADOS.
+002770     PERFORM MOSTRAR-ESTADO
+002780         VARYING WS_IDX_EST FROM 1 BY 1
+002790         UNTIL WS_IDX_EST > WS_CANT_ESTADOS.
+
+002800 MOSTRAR-ESTADO.
+002810     DISPLAY WS_ESTADO-CODIGO(WS_IDX_EST) " - "
+002820             WS_ESTADO-DESCRIP(WS_IDX_EST).
