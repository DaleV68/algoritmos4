@@ -0,0 +1,229 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ALGO4EXP.
+000030 AUTHOR. SISTEMAS CONSORCIOS.
+000040 INSTALLATION. CONSORCIOS SA - CENTRO DE COMPUTOS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* HISTORIAL DE MODIFICACIONES
+000090*----------------------------------------------------------------
+000100* 2026-08-09  DLV  VERSION INICIAL. LEE MAESTRO.DAT (GENERADO POR
+000110*                  ALGO4-TP-PARTE1) Y CUENTAS-MAESTRO.DAT Y
+000120*                  ARMA EL EXTRACTO DELIMITADO (CUIT, NOMBRE,
+000130*                  ESTADO, CUENTA, ENTIDAD, SUCURSAL) QUE
+000140*                  FACTURACION LEVANTA PARA SU PROCESO MENSUAL,
+000150*                  EN LUGAR DE QUE ALGUIEN REFORMATEE MAESTRO.DAT
+000160*                  A MANO.
+000170* 2026-08-09  DLV  REVISION: GRABAR-EXTRACTO-SIN-CUENTA LISTABA
+000180*                  CUENTA/ENTIDAD/SUCURSAL EN CERO PARA CUALQUIER
+000190*                  CONSORCIO SIN FILA EN CUENTAS-MAESTRO *EN ESTA
+000200*                  CORRIDA*, AUNQUE TUVIERA CUENTA DE UNA CORRIDA
+000210*                  ANTERIOR (CUENTAS-MAESTRO.DAT SE REARMA DESDE
+000220*                  CERO CADA VEZ). AHORA USA MAE-NRO-CTA, QUE
+000230*                  QUEDA GRABADO EN MAESTRO DESDE EL ALTA Y NO SE
+000240*                  PIERDE ENTRE CORRIDAS.
+000250*================================================================
+
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT MAESTRO      ASSIGN TO DISK
+000300                          ORGANIZATION IS INDEXED
+000310                          ACCESS MODE IS SEQUENTIAL
+000320                          RECORD KEY IS MAE-CUIT-CONS
+000330                          FILE STATUS IS FS_MAE.
+
+000340     SELECT CTAS_MAESTRO ASSIGN TO DISK
+000350                          FILE STATUS IS FS_CTAM.
+
+000360     SELECT EXTRACTO     ASSIGN TO DISK
+000370                          FILE STATUS IS FS_EXT.
+
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  MAESTRO LABEL RECORD IS STANDARD
+000410             VALUE OF FILE-ID IS "maestro.dat".
+
+000420     COPY MAEREC.
+
+000430*----------------------------------------------------------------
+000440* CTAS_MAESTRO - GENERADO POR ALGO4-TP-PARTE1 (GRABAR-CUENTAS-
+000450* MAESTRO), UNA FILA POR CUENTA VALIDA DE CADA CONSORCIO DADO DE
+000460* ALTA. SE LEE EN EL MISMO ORDEN ASCENDENTE POR CUIT-CONS EN QUE
+000470* SE GENERO, EL MISMO ORDEN EN QUE QUEDA MAESTRO POR SER INDEXADO
+000480* POR ESA CLAVE, ASI QUE SE PUEDEN EMPAREJAR LOS DOS ARCHIVOS CON
+000490* UNA LECTURA ADELANTADA COMO LA DE ARMAR-CUENTAS-CONSORCIO EN
+000500* ALGO4-TP-PARTE1.
+000510*----------------------------------------------------------------
+000520 FD  CTAS_MAESTRO LABEL RECORD IS STANDARD
+000530             VALUE OF FILE-ID IS "cuentas-maestro.dat".
+
+000540     COPY CTASMREC.
+
+000550*----------------------------------------------------------------
+000560* EXTRACTO - INTERFASE DELIMITADA POR COMAS PARA EL SISTEMA DE
+000570* FACTURACION: CUIT, NOMBRE, ESTADO, CUENTA, ENTIDAD, SUCURSAL.
+000580* UN RENGLON POR CADA CUENTA VALIDA DEL CONSORCIO; LOS
+000590* CONSORCIOS SIN NINGUNA CUENTA VALIDA IGUAL SE LISTAN, CON LOS
+000600* CAMPOS DE CUENTA EN CERO, PARA QUE FACTURACION NO LOS PIERDA.
+000610*----------------------------------------------------------------
+000620 FD  EXTRACTO LABEL RECORD OMITTED
+000630             VALUE OF FILE-ID IS "extracto-facturacion.dat".
+
+000640 01  REG-EXTRACTO               PIC X(80).
+
+000650 WORKING-STORAGE SECTION.
+000660 77  FS_MAE                PIC XX.
+000670 77  FS_CTAM               PIC XX.
+000680 77  FS_EXT                PIC XX.
+000690 77  WS_CANT_LEIDOS        PIC 9(10) VALUE 0.
+000700 77  WS_CANT_GRABADOS      PIC 9(10) VALUE 0.
+000710 77  WS_CANT_CTAS_CONS     PIC 9(04) VALUE 0.
+
+000720 01  WS_SWITCHES.
+000730     03 WS_SW_FIN_MAE      PIC X(01) VALUE "N".
+000740        88 FIN-MAE                  VALUE "S".
+000750     03 WS_SW_FIN_CTAM     PIC X(01) VALUE "N".
+000760        88 FIN-CTAM                 VALUE "S".
+
+000770*----------------------------------------------------------------
+000780* RENGLON DEL EXTRACTO PARA FACTURACION
+000790*----------------------------------------------------------------
+000800 01  WS_LINEA-EXT.
+000810     03 WS_LINEXT-CUIT     PIC 9(15).
+000820     03 FILLER             PIC X(01) VALUE ",".
+000830     03 WS_LINEXT-NOMBRE   PIC X(30).
+000840     03 FILLER             PIC X(01) VALUE ",".
+000850     03 WS_LINEXT-ESTADO   PIC X(15).
+000860     03 FILLER             PIC X(01) VALUE ",".
+000870     03 WS_LINEXT-CUENTA   PIC 9(08).
+000880     03 FILLER             PIC X(01) VALUE ",".
+000890     03 WS_LINEXT-ENTIDAD  PIC 9(03).
+000900     03 FILLER             PIC X(01) VALUE ",".
+000910     03 WS_LINEXT-SUCURSAL PIC 9(03).
+
+000920 PROCEDURE DIVISION.
+000930     PERFORM INICIALIZAR.
+000940     PERFORM LEO-MAESTRO.
+000950     PERFORM LEO-CTAS-MAESTRO.
+000960     PERFORM PROCESAR-MAESTRO UNTIL FIN-MAE.
+000970     PERFORM MOSTRAR-RESUMEN.
+000980     PERFORM CERRAR-ARCHIVOS.
+000990     STOP RUN.
+
+001000*================================================================
+001010* INICIALIZAR - APERTURA DE LOS ARCHIVOS DE ENTRADA Y SALIDA
+001020*================================================================
+001030 INICIALIZAR.
+001040     DISPLAY "INICIALIZAR INICIA".
+001050     OPEN INPUT MAESTRO.
+001060     IF FS_MAE NOT = "00"
+001070        DISPLAY "Error al abrir Maestro: " FS_MAE
+001080        STOP RUN
+001090     END-IF.
+001100     OPEN INPUT CTAS_MAESTRO.
+001110     IF FS_CTAM NOT = "00"
+001120        DISPLAY "Error al abrir Cuentas-Maestro: " FS_CTAM
+001130        STOP RUN
+001140     END-IF.
+001150     OPEN OUTPUT EXTRACTO.
+001160     IF FS_EXT NOT = "00"
+001170        DISPLAY "Error al abrir Extracto: " FS_EXT
+001180        STOP RUN
+001190     END-IF.
+
+001200*================================================================
+001210* LEO-MAESTRO - LEE EL SIGUIENTE REGISTRO DE MAESTRO, EN ORDEN
+001220* ASCENDENTE POR MAE-CUIT-CONS (ES INDEXADO, ACCESO SECUENCIAL)
+001230*================================================================
+001240 LEO-MAESTRO.
+001250     READ MAESTRO
+001260         AT END
+001270             SET FIN-MAE TO TRUE
+001280         NOT AT END
+001290             CONTINUE
+001300     END-READ.
+001310     IF FS_MAE NOT = "00" AND FS_MAE NOT = "10"
+001320        DISPLAY "Error al leer Maestro: " FS_MAE
+001330        STOP RUN
+001340     END-IF.
+
+001350*================================================================
+001360* LEO-CTAS-MAESTRO - LEE EL SIGUIENTE REGISTRO DE CUENTAS-
+001370* MAESTRO.DAT
+001380*================================================================
+001390 LEO-CTAS-MAESTRO.
+001400     READ CTAS_MAESTRO
+001410         AT END
+001420             SET FIN-CTAM TO TRUE
+001430         NOT AT END
+001440             CONTINUE
+001450     END-READ.
+001460     IF FS_CTAM NOT = "00" AND FS_CTAM NOT = "10"
+001470        DISPLAY "Error al leer Cuentas-Maestro: " FS_CTAM
+001480        STOP RUN
+001490     END-IF.
+
+001500*================================================================
+001510* PROCESAR-MAESTRO - POR CADA CONSORCIO DE MAESTRO, ESCRIBE UN
+001520* RENGLON DEL EXTRACTO POR CADA CUENTA SUYA EN CUENTAS-MAESTRO
+001530* (O UNO SOLO, CON LA CUENTA PRINCIPAL DE MAE-NRO-CTA SI ESTA
+001540* CORRIDA NO TIENE NINGUNA FILA SUYA EN CUENTAS-MAESTRO)
+001550*================================================================
+001560 PROCESAR-MAESTRO.
+001570     ADD 1 TO WS_CANT_LEIDOS.
+001580     MOVE MAE-CUIT-CONS        TO WS_LINEXT-CUIT.
+001590     MOVE MAE-NOMBRE-CONSORCIO TO WS_LINEXT-NOMBRE.
+001600     MOVE MAE-DESCRIP-ESTADO   TO WS_LINEXT-ESTADO.
+001610     MOVE 0 TO WS_CANT_CTAS_CONS.
+001620     PERFORM GRABAR-EXTRACTO-CUENTA
+001630         UNTIL FIN-CTAM
+001640            OR CTAM-CUIT-CONS NOT = MAE-CUIT-CONS.
+001650     IF WS_CANT_CTAS_CONS = 0
+001660        PERFORM GRABAR-EXTRACTO-SIN-CUENTA
+001670     END-IF.
+001680     PERFORM LEO-MAESTRO.
+
+001690*================================================================
+001700* GRABAR-EXTRACTO-CUENTA - UN RENGLON DEL EXTRACTO POR LA CUENTA
+001710* VIGENTE DE CUENTAS-MAESTRO, LUEGO AVANZA A LA SIGUIENTE
+001720*================================================================
+001730 GRABAR-EXTRACTO-CUENTA.
+001740     MOVE CTAM-NRO-CTA         TO WS_LINEXT-CUENTA.
+001750     MOVE CTAM-ENTIDAD         TO WS_LINEXT-ENTIDAD.
+001760     MOVE CTAM-SUCURSAL        TO WS_LINEXT-SUCURSAL.
+001770     WRITE REG-EXTRACTO FROM WS_LINEA-EXT.
+001780     ADD 1 TO WS_CANT_GRABADOS.
+001790     ADD 1 TO WS_CANT_CTAS_CONS.
+001800     PERFORM LEO-CTAS-MAESTRO.
+
+001810*================================================================
+001820* GRABAR-EXTRACTO-SIN-CUENTA - CONSORCIO SIN NINGUNA FILA EN
+001830* CUENTAS-MAESTRO EN ESTA CORRIDA: CUENTAS-MAESTRO.DAT SE REARMA
+001840* DESDE CERO CADA CORRIDA DE ALGO4-TP-PARTE1, ASI QUE UN
+001850* CONSORCIO DE UNA CORRIDA ANTERIOR QUE HOY NO VOLVIO A PASAR POR
+001860* EL MERGE NO VA A TENER NINGUNA FILA AHI AUNQUE SI TENGA CUENTA.
+001870* MAE-NRO-CTA (QUE SI ES PERSISTENTE, SE GRABA UNA SOLA VEZ EN EL
+001880* ALTA Y QUEDA EN MAESTRO) GUARDA LA CUENTA PRINCIPAL PARA ESE
+001890* CASO; SOLO SE LISTA TODO EN CERO SI NI ESO HAY.
+001900*================================================================
+001910 GRABAR-EXTRACTO-SIN-CUENTA.
+001920     MOVE MAE-NRO-CTA TO WS_LINEXT-CUENTA.
+001930     MOVE 0 TO WS_LINEXT-ENTIDAD.
+001940     MOVE 0 TO WS_LINEXT-SUCURSAL.
+001950     WRITE REG-EXTRACTO FROM WS_LINEA-EXT.
+001960     ADD 1 TO WS_CANT_GRABADOS.
+
+001970*================================================================
+001980* MOSTRAR-RESUMEN - TOTALES DE CIERRE DE LA CORRIDA
+001990*================================================================
+002000 MOSTRAR-RESUMEN.
+002010     DISPLAY "MOSTRAR-RESUMEN".
+002020     DISPLAY "CONSORCIOS LEIDOS DE MAESTRO..: " WS_CANT_LEIDOS.
+002030     DISPLAY "RENGLONES GRABADOS EN EXTRACTO: " WS_CANT_GRABADOS.
+
+002040*================================================================
+002050* CERRAR-ARCHIVOS - CIERRE ORDENADO DE TODOS LOS ARCHIVOS
+002060*================================================================
+002070 CERRAR-ARCHIVOS.
+002080     CLOSE MAESTRO CTAS_MAESTRO EXTRACTO.
